@@ -2,16 +2,436 @@
            PROGRAM-ID. calc.
            AUTHOR. IVAN RIBEIRO.
            DATE-WRITTEN. 07/03/2023.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Roda em lote lendo um arquivo de        *
+      *              transacoes (NUM1/NUN2) em vez de ACCEPT de   *
+      *              operador, gravando o RESULT de cada par.     *
+      * 08/08/2026 - IR - Validacao numerica de NUM1/NUN2 antes   *
+      *              do COMPUTE; registro invalido e rejeitado    *
+      *              com mensagem em vez de abortar o job.        *
+      * 08/08/2026 - IR - RESULT ampliado e com sinal, com        *
+      *              checagem ON SIZE ERROR contra estouro.       *
+      * 08/08/2026 - IR - Campo IN-OPERACAO no registro de        *
+      *              entrada: soma, subtracao, multiplicacao ou   *
+      *              divisao (com protecao contra divisor zero).  *
+      * 08/08/2026 - IR - NUM1/NUN2/RESULT passam a ter 2 casas   *
+      *              decimais implicitas (moeda), com ROUNDED     *
+      *              em todo COMPUTE.                             *
+      * 08/08/2026 - IR - Grava um registro no log de auditoria    *
+      *              AUDITLOG ao final da execucao, com o total    *
+      *              calculado no job.                             *
+      * 08/08/2026 - IR - Modo de execucao por cartao de parametro *
+      *              (CALCPARM): se o arquivo existir, processa o  *
+      *              unico par NUM1/NUN2 nele contido em vez do    *
+      *              laco sobre o arquivo de transacoes CALCIN,    *
+      *              permitindo agendar um calculo avulso sem      *
+      *              operador digitando nada.                      *
+      * 08/08/2026 - IR - Data/hora de execucao agora vem do        *
+      *              servico comum DATASVC em vez de ACCEPT direto. *
+      * 08/08/2026 - IR - Paragrafo padrao 9999-TRATA-ERRO adotado   *
+      *              para qualquer status de arquivo inesperado.     *
+      * 08/08/2026 - IR - Registro de entrada passa a usar o layout   *
+      *              estruturado TRANSACAO.CPY (valores, operacao,    *
+      *              data da transacao e referencia de origem) em     *
+      *              vez dos campos soltos IN-NUM1/IN-NUN2.            *
+      * 08/08/2026 - IR - Grava o total calculado tambem no arquivo    *
+      *              de interface IFACETOT, para consumo por sistemas  *
+      *              a jusante.                                        *
+      * 08/08/2026 - IR - Registro de entrada passa a trazer TX-COMPANY *
+      *              -CODE/TX-CURRENCY-CODE; o job assume um lote por    *
+      *              empresa/moeda e grava a empresa/moeda do primeiro    *
+      *              registro valido no AUDITLOG/IFACETOT do total.       *
+      * 08/08/2026 - IR - Sign-on de operador: le o cartao OPERCARD com    *
+      *              o ID de quem agendou a execucao e grava esse ID no     *
+      *              AUDITLOG, para o calculo deixar de ser anonimo.         *
+      *              OPERCARD ausente grava operador "BATCH" (execucao       *
+      *              sem sign-on explicito).                                  *
+      * 08/08/2026 - IR - Controle de execucao unica por dia: CTLCALC        *
+      *              guarda a data da ultima execucao que completou a        *
+      *              gravacao; uma segunda execucao no mesmo dia e            *
+      *              abortada, a menos que o arquivo FORCECALC esteja         *
+      *              presente (override explicito do operador), para          *
+      *              nao fechar o mesmo dia util duas vezes por engano.        *
+      * 08/08/2026 - IR - Override de execucao unica passa de FORCERUN       *
+      *              (nome compartilhado com ADD01/ADD02/ADD04) para          *
+      *              FORCECALC, exclusivo deste job, para um override de      *
+      *              um job nao liberar os demais no mesmo driver; o          *
+      *              arquivo de override e apagado apos o uso para nao        *
+      *              continuar liberando execucoes em dias seguintes.         *
+      * 09/08/2026 - IR - CALCIN ganhou FILE STATUS proprio, checado no       *
+      *              OPEN INPUT do modo arquivo (a exemplo de CALCPARM/       *
+      *              AUDITLOG/IFACETOT/OPERCARD/CTLCALC/FORCECALC), em vez     *
+      *              de abrir sem checagem quando CALCPARM tambem esta         *
+      *              ausente e o job cai no laco sobre CALCIN.                 *
+      * 09/08/2026 - IR - CTLCALC so e atualizado quando pelo menos um         *
+      *              registro foi de fato gravado em CALCOUT (WS-QTDE-         *
+      *              GRAVADOS > 0); um CALCPARM vazio ou um CALCIN com          *
+      *              todos os registros rejeitados nao carimba mais a          *
+      *              data de hoje como "ja processada", para nao bloquear      *
+      *              uma nova tentativa no mesmo dia util apos corrigir a       *
+      *              entrada.                                                   *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-IN-FILE  ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CALCIN.
+           SELECT CALC-OUT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CALCPARM.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+           SELECT IFACE-FILE ASSIGN TO "IFACETOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IFACE.
+           SELECT OPERADOR-FILE ASSIGN TO "OPERCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR.
+           SELECT CONTROLE-FILE ASSIGN TO "CTLCALC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTL.
+           SELECT OVERRIDE-FILE ASSIGN TO "FORCECALC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FORCE.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-IN-FILE.
+           COPY TRANSACAO.
+       FD  CALC-OUT-FILE.
+       01  CALC-OUT-REC.
+           05 RESULT-OUT             PIC S9(7)V99.
+           05 COMPANY-CODE-OUT       PIC X(03).
+           05 CURRENCY-CODE-OUT      PIC X(03).
+       FD  CALC-PARM-FILE.
+           COPY TRANSACAO
+               REPLACING TX-TRANSACAO-REC BY CALC-PARM-REC
+                         TX-VALOR-1        BY PARM-VALOR-1
+                         TX-OPERACAO       BY PARM-OPERACAO
+                         TX-VALOR-2        BY PARM-VALOR-2
+                         TX-DATA-TRANSACAO BY PARM-DATA-TRANSACAO
+                         TX-REFERENCIA     BY PARM-REFERENCIA
+                         TX-COMPANY-CODE   BY PARM-COMPANY-CODE
+                         TX-CURRENCY-CODE  BY PARM-CURRENCY-CODE.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+       FD  IFACE-FILE.
+           COPY INTERFACE.
+       FD  OPERADOR-FILE.
+       01  OPERADOR-REC              PIC X(08).
+       FD  CONTROLE-FILE.
+           COPY CTLDIARIO.
+       FD  OVERRIDE-FILE.
+       01  OVERRIDE-REC              PIC X(01).
        WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(5).
-           01 NUN2 PIC 9(5).
-           01 RESULT PIC 9(5).
+           COPY DATETIME.
+           01 NUM1                   PIC 9(7)V99.
+           01 NUN2                   PIC 9(7)V99.
+           01 RESULT                 PIC S9(7)V99.
+           01 WS-TOTAL-RESULT        PIC S9(9)V99 VALUE ZEROES.
+           01 WS-QTDE-GRAVADOS       PIC 9(7) VALUE ZEROES.
+           01 WS-COMPANY-CODE        PIC X(03) VALUE SPACES.
+           01 WS-CURRENCY-CODE       PIC X(03) VALUE SPACES.
+           01 WS-FS-AUDITLOG         PIC X(02).
+           01 WS-FS-CALCIN           PIC X(02).
+           01 WS-FS-IFACE            PIC X(02).
+           01 WS-FS-CALCPARM         PIC X(02).
+           01 WS-FS-OPERADOR         PIC X(02).
+           01 WS-FS-CTL              PIC X(02).
+           01 WS-FS-FORCE            PIC X(02).
+           01 WS-OVERRIDE-NOME       PIC X(20) VALUE "FORCECALC".
+           01 WS-OVERRIDE-RC         PIC 9(04) COMP-5.
+           01 WS-DATA-ATUAL-NUM      PIC 9(08).
+           01 WS-OPERADOR-ID         PIC X(08) VALUE "BATCH".
+           01 WS-OVERRIDE-FLAG       PIC X(01) VALUE "N".
+               88 OVERRIDE-ATIVO     VALUE "S".
+           01 WS-MODO-EXECUCAO       PIC X(01) VALUE "A".
+               88 MODO-ARQUIVO       VALUE "A".
+               88 MODO-PARM          VALUE "P".
+           01 WS-EOF                 PIC X(01) VALUE "N".
+               88 FIM-DO-ARQUIVO     VALUE "S".
+           01 WS-REGISTRO-OK         PIC X(01) VALUE "S".
+               88 REGISTRO-VALIDO    VALUE "S".
+               88 REGISTRO-INVALIDO  VALUE "N".
+           01 WS-OPERACAO            PIC X(01).
+               88 OPERACAO-SOMA      VALUE "+".
+               88 OPERACAO-SUBTRAI   VALUE "-".
+               88 OPERACAO-MULTIPLICA VALUE "*".
+               88 OPERACAO-DIVIDE    VALUE "/".
+               88 OPERACAO-VALIDA    VALUE "+" "-" "*" "/".
+           01 WS-NOME-PROGRAMA       PIC X(08) VALUE "CALC".
+           01 WS-MSG-ERRO            PIC X(60) VALUE SPACES.
        PROCEDURE DIVISION.
-           DISPLAY "DIGITE O PRIMEIRO NUMERO:".
-           ACCEPT NUM1.
-           DISPLAY "DIGITE O SEGUNDO NUMERO:".
-           ACCEPT NUN2.
-           COMPUTE RESULT = NUM1 + NUN2.
-           DISPLAY "A SOMA DOS DOIS NUMEROS E: " RESULT.
-       STOP RUN.
\ No newline at end of file
+       001-INICIO.
+           CALL "DATASVC" USING DH-DATA-ATUAL DH-DIA-ANO
+               DH-TEMPO-ATUAL DH-DIA-SEMANA
+           COMPUTE WS-DATA-ATUAL-NUM = DH-ANO-ATUAL * 10000
+               + DH-MES-ATUAL * 100 + DH-DIA-ATUAL
+           PERFORM 010-CAPTURA-OPERADOR
+           PERFORM 011-VERIFICA-CONTROLE-DIARIO
+           OPEN OUTPUT CALC-OUT-FILE
+           OPEN INPUT CALC-PARM-FILE
+           IF WS-FS-CALCPARM = "00"
+               SET MODO-PARM TO TRUE
+           ELSE
+               SET MODO-ARQUIVO TO TRUE
+           END-IF
+           EVALUATE TRUE
+               WHEN MODO-PARM
+                   PERFORM 007-PROCESSA-PARM
+               WHEN MODO-ARQUIVO
+                   OPEN INPUT CALC-IN-FILE
+                   IF WS-FS-CALCIN NOT = "00"
+                       MOVE "FALHA AO ABRIR CALCIN" TO WS-MSG-ERRO
+                       PERFORM 9999-TRATA-ERRO
+                   END-IF
+                   PERFORM 002-PROCESSA-REGISTROS UNTIL FIM-DO-ARQUIVO
+           END-EVALUATE
+           GO TO 999-FIM.
+
+       002-PROCESSA-REGISTROS.
+           READ CALC-IN-FILE
+               AT END
+                   SET FIM-DO-ARQUIVO TO TRUE
+               NOT AT END
+                   PERFORM 003-VALIDA-REGISTRO
+                   IF REGISTRO-VALIDO
+                       PERFORM 004-CALCULA
+                   END-IF
+                   IF REGISTRO-VALIDO
+                       PERFORM 009-MARCA-COMPANY-CURRENCY
+                       MOVE RESULT TO RESULT-OUT
+                       MOVE TX-COMPANY-CODE TO COMPANY-CODE-OUT
+                       MOVE TX-CURRENCY-CODE TO CURRENCY-CODE-OUT
+                       WRITE CALC-OUT-REC
+                       ADD 1 TO WS-QTDE-GRAVADOS
+                       ADD RESULT TO WS-TOTAL-RESULT
+                       DISPLAY "RESULTADO DA OPERACAO " WS-OPERACAO
+                           ": " RESULT " REF: " TX-REFERENCIA
+                           " DATA: " TX-DATA-TRANSACAO
+                           " EMPRESA: " TX-COMPANY-CODE
+                           " MOEDA: " TX-CURRENCY-CODE
+                   END-IF
+           END-READ.
+
+       003-VALIDA-REGISTRO.
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE TX-OPERACAO TO WS-OPERACAO
+           IF TX-VALOR-1 IS NOT NUMERIC
+               DISPLAY "REGISTRO REJEITADO - VALOR-1 NAO NUMERICO: "
+                   TX-VALOR-1
+               SET REGISTRO-INVALIDO TO TRUE
+           END-IF
+           IF TX-VALOR-2 IS NOT NUMERIC
+               DISPLAY "REGISTRO REJEITADO - VALOR-2 NAO NUMERICO: "
+                   TX-VALOR-2
+               SET REGISTRO-INVALIDO TO TRUE
+           END-IF
+           IF NOT OPERACAO-VALIDA
+               DISPLAY "REGISTRO REJEITADO - OPERACAO INVALIDA: "
+                   TX-OPERACAO
+               SET REGISTRO-INVALIDO TO TRUE
+           END-IF
+           IF REGISTRO-VALIDO
+               MOVE TX-VALOR-1 TO NUM1
+               MOVE TX-VALOR-2 TO NUN2
+           END-IF
+           IF REGISTRO-VALIDO AND OPERACAO-DIVIDE AND NUN2 = ZEROES
+               DISPLAY "REGISTRO REJEITADO - DIVISAO POR ZERO: "
+                   TX-VALOR-1
+               SET REGISTRO-INVALIDO TO TRUE
+           END-IF.
+
+       004-CALCULA.
+           EVALUATE TRUE
+               WHEN OPERACAO-SOMA
+                   COMPUTE RESULT ROUNDED = NUM1 + NUN2
+                       ON SIZE ERROR
+                           PERFORM 005-ESTOURO
+                   END-COMPUTE
+               WHEN OPERACAO-SUBTRAI
+                   COMPUTE RESULT ROUNDED = NUM1 - NUN2
+                       ON SIZE ERROR
+                           PERFORM 005-ESTOURO
+                   END-COMPUTE
+               WHEN OPERACAO-MULTIPLICA
+                   COMPUTE RESULT ROUNDED = NUM1 * NUN2
+                       ON SIZE ERROR
+                           PERFORM 005-ESTOURO
+                   END-COMPUTE
+               WHEN OPERACAO-DIVIDE
+                   COMPUTE RESULT ROUNDED = NUM1 / NUN2
+                       ON SIZE ERROR
+                           PERFORM 005-ESTOURO
+                   END-COMPUTE
+           END-EVALUATE.
+
+       005-ESTOURO.
+           DISPLAY "REGISTRO REJEITADO - ESTOURO NO RESULT: "
+               TX-VALOR-1 " " WS-OPERACAO " " TX-VALOR-2
+           SET REGISTRO-INVALIDO TO TRUE.
+
+       009-MARCA-COMPANY-CURRENCY.
+           IF WS-COMPANY-CODE = SPACES
+               MOVE TX-COMPANY-CODE  TO WS-COMPANY-CODE
+               MOVE TX-CURRENCY-CODE TO WS-CURRENCY-CODE
+           END-IF.
+
+       010-CAPTURA-OPERADOR.
+           OPEN INPUT OPERADOR-FILE
+           EVALUATE WS-FS-OPERADOR
+               WHEN "00"
+                   READ OPERADOR-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE OPERADOR-REC TO WS-OPERADOR-ID
+                   END-READ
+                   CLOSE OPERADOR-FILE
+               WHEN "35"
+                   DISPLAY "OPERCARD NAO ENCONTRADO - OPERADOR "
+                       WS-OPERADOR-ID
+               WHEN OTHER
+                   MOVE "FALHA AO ABRIR OPERCARD" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+           END-EVALUATE
+           DISPLAY "OPERADOR DO RUN: " WS-OPERADOR-ID.
+
+       011-VERIFICA-CONTROLE-DIARIO.
+           OPEN INPUT CONTROLE-FILE
+           EVALUATE WS-FS-CTL
+               WHEN "00"
+                   READ CONTROLE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 014-CHECA-JA-EXECUTADO
+                   END-READ
+                   CLOSE CONTROLE-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "FALHA AO ABRIR CTLCALC" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+           END-EVALUATE.
+
+       014-CHECA-JA-EXECUTADO.
+           IF CT-ULTIMA-DATA = WS-DATA-ATUAL-NUM
+               PERFORM 012-VERIFICA-OVERRIDE
+               IF NOT OVERRIDE-ATIVO
+                   MOVE "CALC JA EXECUTADO HOJE - USE FORCECALC"
+                       TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF
+           END-IF.
+
+       012-VERIFICA-OVERRIDE.
+           OPEN INPUT OVERRIDE-FILE
+           EVALUATE WS-FS-FORCE
+               WHEN "00"
+                   SET OVERRIDE-ATIVO TO TRUE
+                   CLOSE OVERRIDE-FILE
+                   CALL "CBL_DELETE_FILE" USING WS-OVERRIDE-NOME
+                       RETURNING WS-OVERRIDE-RC
+                   DISPLAY "FORCECALC PRESENTE - EXECUCAO FORCADA PELO "
+                       "OPERADOR"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       013-ATUALIZA-CONTROLE-DIARIO.
+           MOVE WS-DATA-ATUAL-NUM TO CT-ULTIMA-DATA
+           OPEN OUTPUT CONTROLE-FILE
+           WRITE CT-CONTROLE-REC
+           CLOSE CONTROLE-FILE.
+
+       007-PROCESSA-PARM.
+           READ CALC-PARM-FILE
+               AT END
+                   DISPLAY "CARTAO DE PARAMETRO CALCPARM VAZIO"
+               NOT AT END
+                   MOVE CALC-PARM-REC TO TX-TRANSACAO-REC
+                   PERFORM 003-VALIDA-REGISTRO
+                   IF REGISTRO-VALIDO
+                       PERFORM 004-CALCULA
+                   END-IF
+                   IF REGISTRO-VALIDO
+                       PERFORM 009-MARCA-COMPANY-CURRENCY
+                       MOVE RESULT TO RESULT-OUT
+                       MOVE TX-COMPANY-CODE TO COMPANY-CODE-OUT
+                       MOVE TX-CURRENCY-CODE TO CURRENCY-CODE-OUT
+                       WRITE CALC-OUT-REC
+                       ADD 1 TO WS-QTDE-GRAVADOS
+                       ADD RESULT TO WS-TOTAL-RESULT
+                       DISPLAY "RESULTADO DA OPERACAO (PARM) "
+                           WS-OPERACAO ": " RESULT " REF: "
+                           TX-REFERENCIA " DATA: " TX-DATA-TRANSACAO
+                           " EMPRESA: " TX-COMPANY-CODE
+                           " MOEDA: " TX-CURRENCY-CODE
+                   END-IF
+           END-READ
+           CLOSE CALC-PARM-FILE.
+
+       006-GRAVA-AUDITORIA.
+           MOVE "CALC"           TO AUD-PROGRAMA
+           MOVE WS-DATA-ATUAL-NUM TO AUD-DATA-EXEC
+           COMPUTE AUD-HORA-EXEC = DH-HORA-ATUAL * 1000000
+               + DH-MINUTO-ATUAL * 10000
+               + DH-SEGUNDO-ATUAL * 100 + DH-CENTESIMO-ATUAL
+           MOVE WS-TOTAL-RESULT  TO AUD-RESULTADO
+           MOVE WS-COMPANY-CODE  TO AUD-COMPANY-CODE
+           MOVE WS-CURRENCY-CODE TO AUD-CURRENCY-CODE
+           MOVE WS-OPERADOR-ID   TO AUD-OPERADOR-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDITLOG = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-FS-AUDITLOG NOT = "00"
+               MOVE "FALHA AO ABRIR AUDITLOG" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE AUD-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+
+       008-GRAVA-INTERFACE.
+           MOVE "CALC"           TO IF-PROGRAMA
+           MOVE AUD-DATA-EXEC    TO IF-DATA-EXEC
+           MOVE AUD-HORA-EXEC    TO IF-HORA-EXEC
+           MOVE WS-TOTAL-RESULT  TO IF-VALOR-TOTAL
+           MOVE AUD-COMPANY-CODE TO IF-COMPANY-CODE
+           MOVE AUD-CURRENCY-CODE TO IF-CURRENCY-CODE
+           OPEN EXTEND IFACE-FILE
+           IF WS-FS-IFACE = "35"
+               OPEN OUTPUT IFACE-FILE
+           END-IF
+           IF WS-FS-IFACE NOT = "00"
+               MOVE "FALHA AO ABRIR IFACETOT" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE IF-INTERFACE-REC
+           CLOSE IFACE-FILE.
+
+       999-FIM.
+           IF MODO-ARQUIVO
+               CLOSE CALC-IN-FILE
+           END-IF
+           CLOSE CALC-OUT-FILE
+           PERFORM 006-GRAVA-AUDITORIA
+           PERFORM 008-GRAVA-INTERFACE
+           IF WS-QTDE-GRAVADOS > ZEROES
+               PERFORM 013-ATUALIZA-CONTROLE-DIARIO
+           ELSE
+               DISPLAY "NENHUM REGISTRO GRAVADO - CTLCALC NAO "
+                   "ATUALIZADO"
+           END-IF
+           GOBACK.
+
+       9999-TRATA-ERRO.
+           DISPLAY "*** ERRO FATAL EM " WS-NOME-PROGRAMA " - "
+               WS-MSG-ERRO
+           MOVE 12 TO RETURN-CODE
+           GOBACK.
