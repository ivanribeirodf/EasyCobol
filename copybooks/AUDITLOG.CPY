@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------*
+      * AUDITLOG.CPY                                               *
+      * AUTHOR.    IVAN RIBEIRO.                                   *
+      * Layout do registro de auditoria gravado por todos os jobs  *
+      * deste suite (um registro por execucao), no arquivo         *
+      * AUDITLOG (acrescentado, nunca sobrescrito). AUD-COMPANY-   *
+      * CODE/AUD-CURRENCY-CODE identificam a empresa e a moeda do  *
+      * lote processado, quando o job tiver essa informacao.       *
+      * AUD-OPERADOR-ID identifica o operador que iniciou a        *
+      * execucao, para jobs que fazem esse sign-on (os demais      *
+      * gravam esse campo em branco).                              *
+      *-----------------------------------------------------------*
+       01  AUD-LOG-REC.
+           05 AUD-PROGRAMA          PIC X(08).
+           05 AUD-DATA-EXEC         PIC 9(08).
+           05 AUD-HORA-EXEC         PIC 9(08).
+           05 AUD-RESULTADO         PIC S9(09)V99.
+           05 AUD-COMPANY-CODE      PIC X(03).
+           05 AUD-CURRENCY-CODE     PIC X(03).
+           05 AUD-OPERADOR-ID       PIC X(08).
