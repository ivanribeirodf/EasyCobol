@@ -0,0 +1,38 @@
+      *-----------------------------------------------------------*
+      * DATETIME.CPY                                               *
+      * AUTHOR.    IVAN RIBEIRO.                                   *
+      * Layout padrao de data/hora de execucao, usado por todos os *
+      * jobs que precisam carimbar a data/hora do processamento.   *
+      * Os campos seguem exatamente o formato devolvido pelas      *
+      * clausulas ACCEPT ... FROM DATE/DAY/TIME/DAY-OF-WEEK do      *
+      * GnuCOBOL, de forma que um ACCEPT pode mover direto para     *
+      * cada grupo sem nenhuma conversao adicional.                *
+      *-----------------------------------------------------------*
+       01  DH-DATA-ATUAL.
+           05 DH-ANO-ATUAL          PIC 9(4).
+           05 DH-MES-ATUAL          PIC 9(2).
+           05 DH-DIA-ATUAL          PIC 9(2).
+       01  DH-DATA-ATUAL-AAMMDD.
+           05 DH-AA-ATUAL           PIC 9(2).
+           05 DH-MM-ATUAL           PIC 9(2).
+           05 DH-DD-ATUAL           PIC 9(2).
+       01  DH-DIA-ANO.
+           05 DH-ANO-JULIANO        PIC 9(4).
+           05 DH-DIA-DO-ANO         PIC 9(3).
+       01  DH-ANO-DIA-CURTO.
+           05 DH-AA-JULIANO         PIC 9(2).
+           05 DH-DIA-DO-ANO-CURTO   PIC 9(3).
+       01  DH-TEMPO-ATUAL.
+           05 DH-HORA-ATUAL         PIC 9(2).
+           05 DH-MINUTO-ATUAL       PIC 9(2).
+           05 DH-SEGUNDO-ATUAL      PIC 9(2).
+           05 DH-CENTESIMO-ATUAL    PIC 9(2).
+       01  DH-HHMMSS                PIC 9(6).
+       01  DH-DIA-SEMANA            PIC 9(1).
+           88 DH-SEGUNDA-FEIRA      VALUE 1.
+           88 DH-TERCA-FEIRA        VALUE 2.
+           88 DH-QUARTA-FEIRA       VALUE 3.
+           88 DH-QUINTA-FEIRA       VALUE 4.
+           88 DH-SEXTA-FEIRA        VALUE 5.
+           88 DH-SABADO             VALUE 6.
+           88 DH-DOMINGO            VALUE 7.
