@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      * LOTEVALOR.CPY                                              *
+      * AUTHOR.    IVAN RIBEIRO.                                   *
+      * Layout de registro de lote de valores, usado pelos jobs     *
+      * ADD0x quando rodam sobre um arquivo de transacoes (em vez   *
+      * de um unico valor literal) para suportar volume. LV-CHAVE   *
+      * identifica a transacao/conta de origem e e a chave de       *
+      * ordenacao do SORT que antecede a acumulacao. LV-COMPANY-CODE *
+      * e LV-CURRENCY-CODE identificam a empresa e a moeda a que o   *
+      * valor pertence, para totais por empresa/moeda.               *
+      *-----------------------------------------------------------*
+       01  LV-REGISTRO.
+           05 LV-CHAVE          PIC X(10).
+           05 LV-VALOR          PIC S9(07)V99.
+           05 LV-COMPANY-CODE   PIC X(03).
+           05 LV-CURRENCY-CODE  PIC X(03).
