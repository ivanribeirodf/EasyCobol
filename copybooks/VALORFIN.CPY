@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * VALORFIN.CPY                                               *
+      * AUTHOR.    IVAN RIBEIRO.                                   *
+      * Picture padrao para qualquer acumulador financeiro deste    *
+      * suite: com sinal e duas casas decimais implicitas, para que  *
+      * nenhum total financeiro fique sujeito a truncamento por ter   *
+      * sido declarado com uma picture inteira ad hoc em cada          *
+      * programa. Toda aritmetica sobre um campo copiado daqui deve     *
+      * usar a opcao ROUNDED.                                            *
+      *-----------------------------------------------------------*
+       01  FN-VALOR-PADRAO       PIC S9(7)V99 VALUE ZEROES.
