@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      * CTLDIARIO.CPY                                               *
+      * AUTHOR.    IVAN RIBEIRO.                                   *
+      * Layout do registro de controle de ultima execucao (um       *
+      * registro, reescrito a cada execucao concluida), usado pelos  *
+      * jobs de posting (CALC, ADD0x) para nao fechar o mesmo dia     *
+      * util mais de uma vez por engano. CT-ULTIMA-DATA e a data      *
+      * (AAAAMMDD) da ultima execucao que completou a gravacao no      *
+      * AUDITLOG/IFACETOT.                                              *
+      *-----------------------------------------------------------*
+       01  CT-CONTROLE-REC.
+           05 CT-ULTIMA-DATA        PIC 9(08).
