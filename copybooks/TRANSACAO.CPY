@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------*
+      * TRANSACAO.CPY                                              *
+      * AUTHOR.    IVAN RIBEIRO.                                   *
+      * Layout padrao de registro de transacao de entrada do CALC, *
+      * usado tanto pelo arquivo de lote CALCIN quanto pelo        *
+      * cartao de parametro CALCPARM. Substitui os campos soltos   *
+      * NUM1/OPERACAO/NUN2 por um registro com tipo de operacao,   *
+      * os dois valores, a data da transacao e a referencia de     *
+      * origem que a identifica no sistema de onde veio.           *
+      * TX-COMPANY-CODE/TX-CURRENCY-CODE identificam a empresa e a *
+      * moeda a que o valor pertence, para totais por empresa/moeda.*
+      * TX-VALOR-1/TX-VALOR-2 sao numericos com sinal e duas casas  *
+      * decimais implicitas (e nao apenas X(09)), para o MOVE para  *
+      * NUM1/NUN2 em calc.cbl alinhar pelo ponto decimal em vez de   *
+      * alinhar como texto.                                          *
+      *-----------------------------------------------------------*
+       01  TX-TRANSACAO-REC.
+           05 TX-VALOR-1            PIC S9(7)V99.
+           05 TX-OPERACAO           PIC X(01).
+           05 TX-VALOR-2            PIC S9(7)V99.
+           05 TX-DATA-TRANSACAO     PIC 9(08).
+           05 TX-REFERENCIA         PIC X(10).
+           05 TX-COMPANY-CODE       PIC X(03).
+           05 TX-CURRENCY-CODE      PIC X(03).
