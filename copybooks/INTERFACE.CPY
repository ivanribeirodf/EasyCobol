@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * INTERFACE.CPY                                              *
+      * AUTHOR.    IVAN RIBEIRO.                                   *
+      * Layout do registro de interface gravado pelos jobs CALC e  *
+      * ADD0x (um registro por execucao), no arquivo IFACETOT       *
+      * (acrescentado, nunca sobrescrito), para que sistemas a      *
+      * jusante consumam os totais calculados em vez de alguem      *
+      * redigitar numeros lidos de uma tela de console. IF-COMPANY- *
+      * CODE/IF-CURRENCY-CODE identificam a empresa e a moeda do    *
+      * lote processado, quando o job tiver essa informacao.        *
+      *-----------------------------------------------------------*
+       01  IF-INTERFACE-REC.
+           05 IF-PROGRAMA          PIC X(08).
+           05 IF-DATA-EXEC         PIC 9(08).
+           05 IF-HORA-EXEC         PIC 9(08).
+           05 IF-VALOR-TOTAL       PIC S9(09)V99.
+           05 IF-COMPANY-CODE      PIC X(03).
+           05 IF-CURRENCY-CODE     PIC X(03).
