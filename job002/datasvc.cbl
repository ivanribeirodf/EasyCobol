@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATASVC.
+       AUTHOR. IVAN RIBEIRO.
+       DATE-WRITTEN. 08/08/2026.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Programa novo: servico de data/hora de   *
+      *              execucao comum, extraido das ACCEPT de        *
+      *              ACCEPT.CBL, para que calc e os jobs ADD0x      *
+      *              carimbem a mesma data/hora corrente sem cada   *
+      *              um repetir as mesmas ACCEPT.                   *
+      *-----------------------------------------------------------*
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY DATETIME.
+
+       PROCEDURE DIVISION USING DH-DATA-ATUAL DH-DIA-ANO
+               DH-TEMPO-ATUAL DH-DIA-SEMANA.
+
+       001-INICIO.
+           ACCEPT DH-DATA-ATUAL  FROM DATE YYYYMMDD
+           ACCEPT DH-DIA-ANO     FROM DAY YYYYDDD
+           ACCEPT DH-TEMPO-ATUAL FROM TIME
+           ACCEPT DH-DIA-SEMANA  FROM DAY-OF-WEEK
+           GOBACK.
