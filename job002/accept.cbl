@@ -1,25 +1,206 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. accept.
-           AUTHOR. IVAN RIBEIRO.       
+           AUTHOR. IVAN RIBEIRO.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Campos de data/hora movidos para o       *
+      *              copybook comum DATETIME.CPY (compartilhado    *
+      *              com o ACCEPT2).                               *
+      * 08/08/2026 - IR - DIA-DO-ANO (juliano) convertido para     *
+      *              data de calendario MM/DD para exibicao.       *
+      * 08/08/2026 - IR - Data do processamento checada contra o   *
+      *              calendario de feriados e fim de semana, com   *
+      *              indicador de dia util para os jobs a jusante. *
+      * 08/08/2026 - IR - Grava um registro no log de auditoria    *
+      *              AUDITLOG ao final da execucao, com o dia      *
+      *              juliano processado.                           *
+      * 08/08/2026 - IR - Data/hora de execucao agora vem do        *
+      *              servico comum DATASVC em vez de ACCEPT direto. *
+      * 08/08/2026 - IR - Paragrafo padrao 9999-TRATA-ERRO adotado   *
+      *              para qualquer status de arquivo inesperado.     *
+      * 08/08/2026 - IR - Data de execucao exibida em campo editado   *
+      *              DD/MM/AAAA, pronto para relatorio, em vez de      *
+      *              concatenar os campos numericos soltos com "/".    *
+      * 08/08/2026 - IR - AUDITLOG ganhou AUD-COMPANY-CODE/AUD-         *
+      *              CURRENCY-CODE/AUD-OPERADOR-ID para os jobs que     *
+      *              tem essa informacao; este job nao tem nenhuma das  *
+      *              tres, entao grava os tres campos em branco.        *
+      * 09/08/2026 - IR - FERIADOS ganhou FILE STATUS proprio, checado   *
+      *              no OPEN (35 = sem calendario de feriados, nenhum    *
+      *              dia e feriado; qualquer outro status vai para       *
+      *              9999-TRATA-ERRO) em vez de abrir sem checagem.       *
+      *              Corrigido tambem o ultimo valor acumulado da       *
+      *              tabela de dias por mes, que estava 366 em vez de   *
+      *              365 (o ajuste de ano bissexto ja e somado a parte  *
+      *              nos indices 3-12, este total nao entra nele).      *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADOS-FILE ASSIGN TO "FERIADOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FERIADOS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FERIADOS-FILE.
+       01  FERIADO-REC                 PIC 9(8).
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
        WORKING-STORAGE SECTION.
-       01  DATA-ATUAL.
-           05 ANO-ATUAL PIC 9(4).
-           05 MES-ATUAL PIC 9(2).
-           05 DIA-ATUAL PIC 9(2).
-       01  DIA-ANO.
-           05 FILLER       PIC 9(4).
-           05 DIA-DO-ANO   PIC 9(3).
-       01  TEMPO-ATUAL.
-           05 HORA-ATUAL   PIC 9(2).
-           05 MINUTO-ATUAL PIC 9(2).
-           05 FILLER       PIC 9(4).
+           COPY DATETIME.
+
+           01 WS-DATA-ATUAL-NUM          PIC 9(8).
+           01 WS-FS-AUDITLOG             PIC X(02).
+           01 WS-FS-FERIADOS             PIC X(02).
+
+           01 WS-FIM-FERIADOS           PIC X(01) VALUE "N".
+               88 FIM-DE-FERIADOS       VALUE "S".
+           01 WS-DIA-UTIL                PIC X(01) VALUE "S".
+               88 DIA-E-UTIL             VALUE "S".
+               88 DIA-NAO-UTIL           VALUE "N".
+
+           01 WS-ANO-BISSEXTO        PIC X(01) VALUE "N".
+               88 ANO-E-BISSEXTO     VALUE "S".
+
+           01 WS-DIAS-ACUM-MES-TAB.
+               05 FILLER             PIC 9(3) VALUE 000.
+               05 FILLER             PIC 9(3) VALUE 031.
+               05 FILLER             PIC 9(3) VALUE 059.
+               05 FILLER             PIC 9(3) VALUE 090.
+               05 FILLER             PIC 9(3) VALUE 120.
+               05 FILLER             PIC 9(3) VALUE 151.
+               05 FILLER             PIC 9(3) VALUE 181.
+               05 FILLER             PIC 9(3) VALUE 212.
+               05 FILLER             PIC 9(3) VALUE 243.
+               05 FILLER             PIC 9(3) VALUE 273.
+               05 FILLER             PIC 9(3) VALUE 304.
+               05 FILLER             PIC 9(3) VALUE 334.
+               05 FILLER             PIC 9(3) VALUE 365.
+           01 WS-DIAS-ACUM-MES REDEFINES WS-DIAS-ACUM-MES-TAB.
+               05 WS-DIAS-ACUM-OCORR PIC 9(3) OCCURS 13 TIMES.
+
+           01 WS-MES-IDX             PIC 9(2) VALUE 1.
+           01 WS-DIA-CALC            PIC 9(3).
+           01 WS-DATA-CALENDARIO.
+               05 WS-MES-CALC        PIC 9(2).
+               05 WS-DIA-DO-MES      PIC 9(2).
+
+           01 WS-DATA-NUM-DDMMAAAA   PIC 9(8).
+           01 WS-DATA-EDITADA        PIC 99/99/9999.
+
+           01 WS-NOME-PROGRAMA       PIC X(08) VALUE "ACCEPT".
+           01 WS-MSG-ERRO            PIC X(60) VALUE SPACES.
        PROCEDURE DIVISION.
        001-INICIO.
-           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
-           ACCEPT DIA-ANO FROM DAY YYYYDDD.
-           ACCEPT TEMPO-ATUAL FROM TIME.
-           DISPLAY "Data é " DATA-ATUAL "/" MES-ATUAL "/" ANO-ATUAL.
-           DISPLAY "Hoje é o dia " DIA-DO-ANO "do ano".
-           DISPLAY "A hora é " HORA-ATUAL ":" MINUTO-ATUAL.
-           STOP RUN.
\ No newline at end of file
+           CALL "DATASVC" USING DH-DATA-ATUAL DH-DIA-ANO
+               DH-TEMPO-ATUAL DH-DIA-SEMANA.
+           PERFORM 002-CONVERTE-DIA-ANO.
+           PERFORM 004-VERIFICA-DIA-UTIL.
+           COMPUTE WS-DATA-NUM-DDMMAAAA = DH-DIA-ATUAL * 1000000
+               + DH-MES-ATUAL * 10000 + DH-ANO-ATUAL
+           MOVE WS-DATA-NUM-DDMMAAAA TO WS-DATA-EDITADA
+           DISPLAY "Data é " WS-DATA-EDITADA.
+           DISPLAY "Hoje é o dia " DH-DIA-DO-ANO "do ano".
+           DISPLAY "Em calendario isso é o dia " WS-DIA-DO-MES
+               "/" WS-MES-CALC.
+           DISPLAY "A hora é " DH-HORA-ATUAL ":" DH-MINUTO-ATUAL.
+           IF DIA-NAO-UTIL
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           PERFORM 006-GRAVA-AUDITORIA
+           GOBACK.
+
+       002-CONVERTE-DIA-ANO.
+           MOVE "N" TO WS-ANO-BISSEXTO
+           IF FUNCTION MOD(DH-ANO-JULIANO, 4) = 0 AND
+              (FUNCTION MOD(DH-ANO-JULIANO, 100) NOT = 0 OR
+               FUNCTION MOD(DH-ANO-JULIANO, 400) = 0)
+               SET ANO-E-BISSEXTO TO TRUE
+           END-IF
+           IF ANO-E-BISSEXTO AND DH-DIA-DO-ANO > 59
+               ADD 1 TO WS-DIAS-ACUM-OCORR(3)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(4)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(5)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(6)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(7)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(8)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(9)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(10)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(11)
+               ADD 1 TO WS-DIAS-ACUM-OCORR(12)
+           END-IF
+           MOVE 1 TO WS-MES-IDX
+           PERFORM 003-ACHA-MES
+               UNTIL WS-MES-IDX = 12
+               OR DH-DIA-DO-ANO NOT >
+                   WS-DIAS-ACUM-OCORR(WS-MES-IDX + 1)
+           COMPUTE WS-DIA-DO-MES =
+               DH-DIA-DO-ANO - WS-DIAS-ACUM-OCORR(WS-MES-IDX)
+           MOVE WS-MES-IDX TO WS-MES-CALC.
+
+       003-ACHA-MES.
+           ADD 1 TO WS-MES-IDX.
+
+       004-VERIFICA-DIA-UTIL.
+           SET DIA-E-UTIL TO TRUE
+           COMPUTE WS-DATA-ATUAL-NUM =
+               DH-ANO-ATUAL * 10000 + DH-MES-ATUAL * 100 + DH-DIA-ATUAL
+           IF DH-SABADO OR DH-DOMINGO
+               DISPLAY "ATENCAO - DATA DE PROCESSAMENTO CAI EM "
+                   "FIM DE SEMANA"
+               SET DIA-NAO-UTIL TO TRUE
+           END-IF
+           OPEN INPUT FERIADOS-FILE
+           EVALUATE WS-FS-FERIADOS
+               WHEN "00"
+                   PERFORM 005-LE-FERIADOS UNTIL FIM-DE-FERIADOS
+                   CLOSE FERIADOS-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "FALHA AO ABRIR FERIADOS" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+           END-EVALUATE.
+
+       005-LE-FERIADOS.
+           READ FERIADOS-FILE
+               AT END
+                   SET FIM-DE-FERIADOS TO TRUE
+               NOT AT END
+                   IF FERIADO-REC = WS-DATA-ATUAL-NUM
+                       DISPLAY "ATENCAO - DATA DE PROCESSAMENTO E "
+                           "FERIADO: " FERIADO-REC
+                       SET DIA-NAO-UTIL TO TRUE
+                       SET FIM-DE-FERIADOS TO TRUE
+                   END-IF
+           END-READ.
+
+       006-GRAVA-AUDITORIA.
+           MOVE "ACCEPT"         TO AUD-PROGRAMA
+           MOVE WS-DATA-ATUAL-NUM TO AUD-DATA-EXEC
+           COMPUTE AUD-HORA-EXEC = DH-HORA-ATUAL * 1000000
+               + DH-MINUTO-ATUAL * 10000
+               + DH-SEGUNDO-ATUAL * 100 + DH-CENTESIMO-ATUAL
+           MOVE DH-DIA-DO-ANO    TO AUD-RESULTADO
+           MOVE SPACES           TO AUD-COMPANY-CODE
+           MOVE SPACES           TO AUD-CURRENCY-CODE
+           MOVE SPACES           TO AUD-OPERADOR-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDITLOG = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-FS-AUDITLOG NOT = "00"
+               MOVE "FALHA AO ABRIR AUDITLOG" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE AUD-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+
+       9999-TRATA-ERRO.
+           DISPLAY "*** ERRO FATAL EM " WS-NOME-PROGRAMA " - "
+               WS-MSG-ERRO
+           MOVE 12 TO RETURN-CODE
+           GOBACK.
