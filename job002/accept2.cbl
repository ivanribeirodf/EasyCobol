@@ -1,9 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCEPT2.
        AUTHOR. IVAN RIBEIRO.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Campos de data/hora movidos para o       *
+      *              copybook comum DATETIME.CPY (compartilhado    *
+      *              com o ACCEPT).                                *
+      * 08/08/2026 - IR - WS-DIA-SEMANA traduzido para o nome do   *
+      *              dia (MONDAY..SUNDAY) via tabela de consulta.  *
+      * 08/08/2026 - IR - Regra de janela de seculo aplicada ao    *
+      *              ano de 2 digitos de WS-YYMMDD (00-49 -> 20xx, *
+      *              50-99 -> 19xx).                               *
+      * 08/08/2026 - IR - Grava um registro no log de auditoria    *
+      *              AUDITLOG ao final da execucao, com o ano      *
+      *              apos a janela de seculo.                      *
+      * 08/08/2026 - IR - Paragrafo padrao 9999-TRATA-ERRO adotado  *
+      *              para qualquer status de arquivo inesperado.    *
+      * 08/08/2026 - IR - AUDITLOG ganhou AUD-COMPANY-CODE/AUD-      *
+      *              CURRENCY-CODE/AUD-OPERADOR-ID para os jobs que  *
+      *              tem essa informacao; este job nao tem nenhuma   *
+      *              das tres, entao grava os tres campos em branco. *
+      * 09/08/2026 - IR - AUD-HORA-EXEC agora e montado a partir de  *
+      *              DH-TEMPO-ATUAL (hora/minuto/segundo/centesimo), *
+      *              igual aos demais gravadores do AUDITLOG, em vez *
+      *              de um MOVE numerico direto de DH-HHMMSS (que    *
+      *              nao tem centesimos e desalinhava o campo).      *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
        WORKING-STORAGE SECTION.
+           COPY DATETIME.
+
        01 WSS-CAMPOS-AUXILIARES.
            05 WS-YYYYMMDD          PIC X(8) VALUES SPACES.
            05 WS-YYMMDD            PIC X(6) VALUES SPACES.
@@ -11,21 +47,87 @@
            05 WS-HHMMSSCC          PIC X(8) VALUES SPACES.
            05 WS-DIA-SEMANA        PIC 9(1) VALUES ZEROES.
            05 WS-ANO-DIA           PIC 9(5) VALUES ZEROES.
+
+       01 WS-TAB-NOMES-DIA-VALS.
+           05 FILLER               PIC X(9) VALUE "MONDAY   ".
+           05 FILLER               PIC X(9) VALUE "TUESDAY  ".
+           05 FILLER               PIC X(9) VALUE "WEDNESDAY".
+           05 FILLER               PIC X(9) VALUE "THURSDAY ".
+           05 FILLER               PIC X(9) VALUE "FRIDAY   ".
+           05 FILLER               PIC X(9) VALUE "SATURDAY ".
+           05 FILLER               PIC X(9) VALUE "SUNDAY   ".
+       01 WS-TAB-NOMES-DIA REDEFINES WS-TAB-NOMES-DIA-VALS.
+           05 WS-NOME-DIA-OCORR    PIC X(9) OCCURS 7 TIMES.
+
+       01 WS-NOME-DIA-SEMANA       PIC X(9).
+
+       01 WS-ANO-JANELA-SECULO     PIC 9(4).
+       01 WS-FS-AUDITLOG           PIC X(02).
+
+       01 WS-NOME-PROGRAMA         PIC X(08) VALUE "ACCEPT2".
+       01 WS-MSG-ERRO              PIC X(60) VALUE SPACES.
        PROCEDURE DIVISION.
 
        001-INICIO.
-           ACCEPT WS-YYYYMMDD      FROM DATE YYYYMMDD
-           ACCEPT WS-YYMMDD        FROM DATE 
-           ACCEPT WS-HHMMSS        FROM TIME
-           ACCEPT WS-HHMMSSCC      FROM TIME
-           ACCEPT WS-DIA-SEMANA    FROM DAY-OF-WEEK
-           ACCEPT WS-ANO-DIA       FROM DAY 
+           ACCEPT DH-DATA-ATUAL         FROM DATE YYYYMMDD
+           ACCEPT DH-DATA-ATUAL-AAMMDD  FROM DATE
+           ACCEPT DH-HHMMSS             FROM TIME
+           ACCEPT DH-TEMPO-ATUAL        FROM TIME
+           ACCEPT DH-DIA-SEMANA         FROM DAY-OF-WEEK
+           ACCEPT DH-ANO-DIA-CURTO      FROM DAY
+
+           MOVE DH-DATA-ATUAL        TO WS-YYYYMMDD
+           MOVE DH-DATA-ATUAL-AAMMDD TO WS-YYMMDD
+           MOVE DH-HHMMSS            TO WS-HHMMSS
+           MOVE DH-TEMPO-ATUAL       TO WS-HHMMSSCC
+           MOVE DH-DIA-SEMANA        TO WS-DIA-SEMANA
+           MOVE DH-ANO-DIA-CURTO     TO WS-ANO-DIA
+           MOVE WS-NOME-DIA-OCORR(WS-DIA-SEMANA) TO WS-NOME-DIA-SEMANA
+           PERFORM 002-APLICA-JANELA-SECULO
 
            DISPLAY "Data de hoje       " WS-YYYYMMDD
            DISPLAY "Data de hoje       " WS-YYMMDD
+           DISPLAY "Ano de WS-YYMMDD   " WS-ANO-JANELA-SECULO
            DISPLAY "Horas do dia       " WS-HHMMSS
            DISPLAY "Horas do dia       " WS-HHMMSSCC
-           DISPLAY "Dia da Semana      " WS-DIA-SEMANA
+           DISPLAY "Dia da Semana      " WS-DIA-SEMANA " "
+               WS-NOME-DIA-SEMANA
            DISPLAY "Ano e dia do ano   " WS-ANO-DIA
 
-           STOP RUN.
\ No newline at end of file
+           PERFORM 003-GRAVA-AUDITORIA
+
+           GOBACK.
+
+       002-APLICA-JANELA-SECULO.
+           IF DH-AA-ATUAL < 50
+               COMPUTE WS-ANO-JANELA-SECULO = 2000 + DH-AA-ATUAL
+           ELSE
+               COMPUTE WS-ANO-JANELA-SECULO = 1900 + DH-AA-ATUAL
+           END-IF.
+
+       003-GRAVA-AUDITORIA.
+           MOVE "ACCEPT2"        TO AUD-PROGRAMA
+           MOVE DH-DATA-ATUAL    TO AUD-DATA-EXEC
+           COMPUTE AUD-HORA-EXEC = DH-HORA-ATUAL * 1000000
+               + DH-MINUTO-ATUAL * 10000
+               + DH-SEGUNDO-ATUAL * 100 + DH-CENTESIMO-ATUAL
+           MOVE WS-ANO-JANELA-SECULO TO AUD-RESULTADO
+           MOVE SPACES           TO AUD-COMPANY-CODE
+           MOVE SPACES           TO AUD-CURRENCY-CODE
+           MOVE SPACES           TO AUD-OPERADOR-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDITLOG = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-FS-AUDITLOG NOT = "00"
+               MOVE "FALHA AO ABRIR AUDITLOG" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE AUD-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+
+       9999-TRATA-ERRO.
+           DISPLAY "*** ERRO FATAL EM " WS-NOME-PROGRAMA " - "
+               WS-MSG-ERRO
+           MOVE 12 TO RETURN-CODE
+           GOBACK.
