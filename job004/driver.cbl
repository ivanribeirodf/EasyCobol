@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER01.
+       AUTHOR. IVAN RIBEIRO.
+       DATE-WRITTEN. 08/08/2026.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Programa novo: driver mestre que roda    *
+      *              ACCEPT, ACCEPT2, calc, ADD01, ADD02 e ADD04   *
+      *              em sequencia, conferindo o RETURN-CODE de     *
+      *              cada um e parando a cadeia no primeiro erro.  *
+      * 08/08/2026 - IR - Tempo decorrido da cadeia medido pelos    *
+      *              mesmos campos de hora do DATETIME.CPY usados   *
+      *              pelo ACCEPT2, carimbando inicio e fim via       *
+      *              DATASVC e exibindo HH:MM:SS ao encerrar.        *
+      * 09/08/2026 - IR - RETURN-CODE 4 do passo ACCEPT (indicador   *
+      *              de dia nao util, nao um erro) nao interrompe    *
+      *              mais a cadeia; so o codigo fatal (12, vindo de  *
+      *              9999-TRATA-ERRO) e qualquer retorno nao-zero    *
+      *              dos demais passos ainda param a execucao.       *
+      *-----------------------------------------------------------*
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DATETIME.
+
+       01  WS-PASSO-ATUAL            PIC X(20).
+       01  WS-COD-RETORNO            PIC S9(4) COMP.
+
+       01  WS-HORA-INICIO.
+           05 WS-INI-HORA            PIC 9(2).
+           05 WS-INI-MINUTO          PIC 9(2).
+           05 WS-INI-SEGUNDO         PIC 9(2).
+           05 WS-INI-CENTESIMO       PIC 9(2).
+
+       01  WS-SEGUNDOS-INICIO        PIC 9(7).
+       01  WS-SEGUNDOS-FIM           PIC 9(7).
+       01  WS-SEGUNDOS-DECORRIDOS    PIC 9(7).
+
+       01  WS-TEMPO-DECORRIDO.
+           05 WS-DEC-HORA            PIC 9(2).
+           05 WS-DEC-MINUTO          PIC 9(2).
+           05 WS-DEC-SEGUNDO         PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       001-INICIO.
+           DISPLAY "DRIVER01 - INICIANDO CADEIA DE JOBS"
+           CALL "DATASVC" USING DH-DATA-ATUAL DH-DIA-ANO
+               DH-TEMPO-ATUAL DH-DIA-SEMANA
+           MOVE DH-TEMPO-ATUAL TO WS-HORA-INICIO
+           PERFORM 010-RODA-ACCEPT
+           PERFORM 020-RODA-ACCEPT2
+           PERFORM 030-RODA-CALC
+           PERFORM 040-RODA-ADD01
+           PERFORM 050-RODA-ADD02
+           PERFORM 060-RODA-ADD04
+           DISPLAY "DRIVER01 - CADEIA CONCLUIDA COM SUCESSO"
+           PERFORM 070-CALCULA-TEMPO-DECORRIDO
+           DISPLAY "DRIVER01 - TEMPO DECORRIDO: " WS-DEC-HORA ":"
+               WS-DEC-MINUTO ":" WS-DEC-SEGUNDO
+           GOBACK.
+
+       010-RODA-ACCEPT.
+           MOVE "ACCEPT"  TO WS-PASSO-ATUAL
+           MOVE 0         TO RETURN-CODE
+           CALL "accept"
+           PERFORM 900-CONFERE-RETORNO.
+
+       020-RODA-ACCEPT2.
+           MOVE "ACCEPT2" TO WS-PASSO-ATUAL
+           MOVE 0         TO RETURN-CODE
+           CALL "ACCEPT2"
+           PERFORM 900-CONFERE-RETORNO.
+
+       030-RODA-CALC.
+           MOVE "CALC"    TO WS-PASSO-ATUAL
+           MOVE 0         TO RETURN-CODE
+           CALL "calc"
+           PERFORM 900-CONFERE-RETORNO.
+
+       040-RODA-ADD01.
+           MOVE "ADD01"   TO WS-PASSO-ATUAL
+           MOVE 0         TO RETURN-CODE
+           CALL "ADD01"
+           PERFORM 900-CONFERE-RETORNO.
+
+       050-RODA-ADD02.
+           MOVE "ADD02"   TO WS-PASSO-ATUAL
+           MOVE 0         TO RETURN-CODE
+           CALL "ADD02"
+           PERFORM 900-CONFERE-RETORNO.
+
+       060-RODA-ADD04.
+           MOVE "ADD04"   TO WS-PASSO-ATUAL
+           MOVE 0         TO RETURN-CODE
+           CALL "ADD04"
+           PERFORM 900-CONFERE-RETORNO.
+
+       900-CONFERE-RETORNO.
+           MOVE RETURN-CODE TO WS-COD-RETORNO
+           IF WS-PASSO-ATUAL = "ACCEPT" AND WS-COD-RETORNO = 4
+               DISPLAY "*** PASSO " WS-PASSO-ATUAL
+                   " SINALIZOU DIA NAO UTIL - CADEIA CONTINUA"
+           ELSE
+               IF WS-COD-RETORNO NOT = 0
+                   DISPLAY "*** CADEIA INTERROMPIDA NO PASSO "
+                       WS-PASSO-ATUAL " - RETURN-CODE " WS-COD-RETORNO
+                   PERFORM 070-CALCULA-TEMPO-DECORRIDO
+                   DISPLAY "DRIVER01 - TEMPO DECORRIDO: "
+                       WS-DEC-HORA ":" WS-DEC-MINUTO ":"
+                       WS-DEC-SEGUNDO
+                   MOVE WS-COD-RETORNO TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+       070-CALCULA-TEMPO-DECORRIDO.
+           CALL "DATASVC" USING DH-DATA-ATUAL DH-DIA-ANO
+               DH-TEMPO-ATUAL DH-DIA-SEMANA
+           COMPUTE WS-SEGUNDOS-INICIO = WS-INI-HORA * 3600
+               + WS-INI-MINUTO * 60 + WS-INI-SEGUNDO
+           COMPUTE WS-SEGUNDOS-FIM = DH-HORA-ATUAL * 3600
+               + DH-MINUTO-ATUAL * 60 + DH-SEGUNDO-ATUAL
+           IF WS-SEGUNDOS-FIM NOT < WS-SEGUNDOS-INICIO
+               COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                   WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+           ELSE
+               COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                   WS-SEGUNDOS-FIM + 86400 - WS-SEGUNDOS-INICIO
+           END-IF
+           COMPUTE WS-DEC-HORA = WS-SEGUNDOS-DECORRIDOS / 3600
+           COMPUTE WS-DEC-MINUTO =
+               (WS-SEGUNDOS-DECORRIDOS - WS-DEC-HORA * 3600) / 60
+           COMPUTE WS-DEC-SEGUNDO = WS-SEGUNDOS-DECORRIDOS
+               - WS-DEC-HORA * 3600 - WS-DEC-MINUTO * 60.
