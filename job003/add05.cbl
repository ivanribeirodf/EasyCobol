@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD05.
+       AUTHOR. IVAN RIBEIRO.
+       DATE-WRITTEN. 08/08/2026.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Programa novo: acumulacao de razao       *
+      *              geral a partir do padrao do ADD01/ADD02/      *
+      *              ADD04, lendo um arquivo de transacoes de      *
+      *              debito/credito e acumulando o saldo com       *
+      *              aritmetica ROUNDED.                           *
+      * 08/08/2026 - IR - Registro trailer com o total de          *
+      *              controle esperado, conferido contra o saldo   *
+      *              calculado; diferenca e sinalizada.            *
+      * 09/08/2026 - IR - GLTRANS ganhou FILE STATUS proprio; um    *
+      *              status 35 (arquivo nao encontrado) e tratado   *
+      *              como "nada a acumular" a exemplo do RELAT01     *
+      *              com o AUDITLOG, em vez de abrir sem checagem.   *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-TRANS-FILE ASSIGN TO "GLTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GLTRANS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-TRANS-FILE.
+       01  GL-TRANS-REC.
+           05 GL-TIPO-TRANS         PIC X(01).
+               88 GL-DEBITO         VALUE "D".
+               88 GL-CREDITO        VALUE "C".
+               88 GL-TRAILER        VALUE "T".
+           05 GL-VALOR-TRANS        PIC 9(9)V99.
+       01  GL-TRAILER-REC.
+           05 FILLER                PIC X(01).
+           05 GL-SINAL-CONTROLE     PIC X(01).
+               88 GL-CONTROLE-NEGATIVO VALUE "-".
+           05 GL-TOTAL-CONTROLE     PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ACUMULADORES.
+           05  WS-SALDO             PIC S9(9)V99 VALUE ZEROES.
+           05  WS-QTDE-REGISTROS    PIC 9(7)     VALUE ZEROES.
+
+       01  WS-EOF                   PIC X(01) VALUE "N".
+           88 FIM-DO-ARQUIVO        VALUE "S".
+
+       01  WS-TOTAL-ESPERADO        PIC S9(9)V99.
+
+       01  WS-FS-GLTRANS            PIC X(02).
+
+       PROCEDURE DIVISION.
+
+       001-INICIO.
+           OPEN INPUT GL-TRANS-FILE
+           IF WS-FS-GLTRANS = "35"
+               DISPLAY "GLTRANS NAO ENCONTRADO - NADA A ACUMULAR"
+           ELSE
+               PERFORM 002-PROCESSA-REGISTROS UNTIL FIM-DO-ARQUIVO
+               CLOSE GL-TRANS-FILE
+               DISPLAY "REGISTROS PROCESSADOS: " WS-QTDE-REGISTROS
+               DISPLAY "SALDO FINAL DO RAZAO : " WS-SALDO
+           END-IF
+           STOP RUN.
+
+       002-PROCESSA-REGISTROS.
+           READ GL-TRANS-FILE
+               AT END
+                   SET FIM-DO-ARQUIVO TO TRUE
+               NOT AT END
+                   IF GL-TRAILER
+                       PERFORM 003-CONFERE-TOTAL-CONTROLE
+                       SET FIM-DO-ARQUIVO TO TRUE
+                   ELSE
+                       ADD 1 TO WS-QTDE-REGISTROS
+                       IF GL-DEBITO
+                           COMPUTE WS-SALDO ROUNDED =
+                               WS-SALDO - GL-VALOR-TRANS
+                       ELSE
+                           COMPUTE WS-SALDO ROUNDED =
+                               WS-SALDO + GL-VALOR-TRANS
+                       END-IF
+                   END-IF
+           END-READ.
+
+       003-CONFERE-TOTAL-CONTROLE.
+           MOVE GL-TOTAL-CONTROLE TO WS-TOTAL-ESPERADO
+           IF GL-CONTROLE-NEGATIVO
+               COMPUTE WS-TOTAL-ESPERADO = WS-TOTAL-ESPERADO * -1
+           END-IF
+           IF WS-TOTAL-ESPERADO = WS-SALDO
+               DISPLAY "TOTAL DE CONTROLE CONFERE: " WS-TOTAL-ESPERADO
+           ELSE
+               DISPLAY "*** TOTAL DE CONTROLE NAO CONFERE *** "
+                   "ESPERADO " WS-TOTAL-ESPERADO " CALCULADO "
+                   WS-SALDO
+               MOVE 8 TO RETURN-CODE
+           END-IF.
