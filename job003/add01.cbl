@@ -1,19 +1,318 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD01.
        AUTHOR. IVAN RIBEIRO.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Grava um registro no log de auditoria    *
+      *              AUDITLOG ao final da execucao, com o VALOR-1. *
+      * 08/08/2026 - IR - Data/hora de execucao agora vem do        *
+      *              servico comum DATASVC em vez de ACCEPT direto. *
+      * 08/08/2026 - IR - Valor de acrescimo de VALOR-1 deixa de     *
+      *              ser literal de compilacao e passa a vir do     *
+      *              arquivo de tarifas RATES01, pela data de        *
+      *              vigencia mais recente que nao seja posterior    *
+      *              a data de execucao.                             *
+      * 08/08/2026 - IR - Paragrafo padrao 9999-TRATA-ERRO adotado;   *
+      *              RATES01 ausente (status 35) continua usando o    *
+      *              acrescimo padrao, mas qualquer outro status de   *
+      *              abertura inesperado agora aborta o job.           *
+      * 08/08/2026 - IR - VALOR-1 deixa de ser um literal de           *
+      *              compilacao e passa a ser a soma de um lote de     *
+      *              transacoes do arquivo ADD01IN, ordenado por        *
+      *              chave antes da acumulacao, para suportar volume.   *
+      *              ADD01IN ausente mantem o valor base de 8 de         *
+      *              sempre, para nao quebrar uma execucao avulsa.       *
+      * 08/08/2026 - IR - Grava VALOR-1 tambem no arquivo de interface   *
+      *              IFACETOT, para consumo por sistemas a jusante.       *
+      * 08/08/2026 - IR - Registro de lote passa a trazer empresa/moeda   *
+      *              (LV-COMPANY-CODE/LV-CURRENCY-CODE); o job assume um   *
+      *              lote por empresa/moeda e grava a empresa/moeda do     *
+      *              primeiro registro do lote no AUDITLOG/IFACETOT.        *
+      * 08/08/2026 - IR - VALOR-1/2/3 deixam de ser PIC 9(9) inteiro e      *
+      *              passam a vir da picture financeira padrao              *
+      *              VALORFIN.CPY (com sinal e duas casas decimais), com    *
+      *              ROUNDED no ADD, para nao truncar mais os centavos que   *
+      *              ja vem do lote.                                         *
+      * 08/08/2026 - IR - Controle de execucao unica por dia: CTLADD01      *
+      *              guarda a data da ultima execucao que completou a       *
+      *              gravacao; uma segunda execucao no mesmo dia e           *
+      *              abortada, a menos que o arquivo FORCEADD01 esteja       *
+      *              presente (override explicito do operador).              *
+      * 08/08/2026 - IR - Override de execucao unica passa de FORCERUN      *
+      *              (nome compartilhado com CALC/ADD02/ADD04) para          *
+      *              FORCEADD01, exclusivo deste job, e e apagado apos o     *
+      *              uso para nao continuar liberando execucoes em dias      *
+      *              seguintes.                                              *
+      * 09/08/2026 - IR - MOVE do total do lote (WS-SOMA-LOTE, S9(09)V99)    *
+      *              para VALOR-1 (S9(7)V99) trocado por COMPUTE com ON      *
+      *              SIZE ERROR, para um lote cujo total estoure a picture   *
+      *              de VALOR-1 ser rejeitado por 9999-TRATA-ERRO em vez     *
+      *              de truncar silenciosamente antes do acrescimo.          *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATES-FILE ASSIGN TO "RATES01"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RATES.
+           SELECT LOTE-IN-FILE ASSIGN TO "ADD01IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE-IN.
+           SELECT LOTE-SORT-WORK ASSIGN TO "ADD01SRT".
+           SELECT LOTE-ORD-FILE ASSIGN TO "ADD01ORD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+           SELECT IFACE-FILE ASSIGN TO "IFACETOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IFACE.
+           SELECT CONTROLE-FILE ASSIGN TO "CTLADD01"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTL.
+           SELECT OVERRIDE-FILE ASSIGN TO "FORCEADD01"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FORCE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  RATES-FILE.
+       01  RATE-REC.
+           05 RATE-DATA-VIGENCIA    PIC 9(8).
+           05 RATE-VALOR-ACRESCIMO  PIC 9(9).
+       FD  LOTE-IN-FILE.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-IN-REC
+                         LV-CHAVE          BY LOTE-IN-CHAVE
+                         LV-VALOR          BY LOTE-IN-VALOR
+                         LV-COMPANY-CODE   BY LOTE-IN-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-IN-CURRENCY-CODE.
+       SD  LOTE-SORT-WORK.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-SRT-REC
+                         LV-CHAVE          BY LOTE-SRT-CHAVE
+                         LV-VALOR          BY LOTE-SRT-VALOR
+                         LV-COMPANY-CODE   BY LOTE-SRT-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-SRT-CURRENCY-CODE.
+       FD  LOTE-ORD-FILE.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-ORD-REC
+                         LV-CHAVE          BY LOTE-ORD-CHAVE
+                         LV-VALOR          BY LOTE-ORD-VALOR
+                         LV-COMPANY-CODE   BY LOTE-ORD-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-ORD-CURRENCY-CODE.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+       FD  IFACE-FILE.
+           COPY INTERFACE.
+       FD  CONTROLE-FILE.
+           COPY CTLDIARIO.
+       FD  OVERRIDE-FILE.
+       01  OVERRIDE-REC              PIC X(01).
        WORKING-STORAGE SECTION.
+           COPY DATETIME.
 
-       01  WS-AUXILIARES.
-           05  VALOR-1         PIC 9(9)    VALUE ZEROES.
-           05  VALOR-2         PIC 9(9)    VALUE ZEROES.
-           05  VALOR-3         PIC 9(9)    VALUE ZEROES.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY VALOR-1.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY VALOR-2.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY VALOR-3.
+
+       01  WS-FS-AUDITLOG       PIC X(02).
+       01  WS-FS-IFACE          PIC X(02).
+       01  WS-FS-RATES          PIC X(02).
+       01  WS-FS-LOTE-IN        PIC X(02).
+       01  WS-FS-CTL            PIC X(02).
+       01  WS-FS-FORCE          PIC X(02).
+       01  WS-OVERRIDE-NOME     PIC X(20) VALUE "FORCEADD01".
+       01  WS-OVERRIDE-RC       PIC 9(04) COMP-5.
+       01  WS-OVERRIDE-FLAG     PIC X(01) VALUE "N".
+           88 OVERRIDE-ATIVO    VALUE "S".
+
+       01  WS-DATA-ATUAL-NUM    PIC 9(8).
+       01  WS-VALOR-ACRESCIMO   PIC 9(9) VALUE 3.
+       01  WS-FIM-TARIFAS       PIC X(01) VALUE "N".
+           88 FIM-DE-TARIFAS    VALUE "S".
+
+       01  WS-EOF-LOTE          PIC X(01) VALUE "N".
+           88 FIM-DE-LOTE       VALUE "S".
+       01  WS-SOMA-LOTE         PIC S9(09)V99 VALUE ZEROES.
+       01  WS-COMPANY-CODE      PIC X(03) VALUE SPACES.
+       01  WS-CURRENCY-CODE     PIC X(03) VALUE SPACES.
+
+       01  WS-NOME-PROGRAMA     PIC X(08) VALUE "ADD01".
+       01  WS-MSG-ERRO          PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        001-INICIO.
-           MOVE 8 TO VALOR-1
-           ADD 3 TO VALOR-1
+           CALL "DATASVC" USING DH-DATA-ATUAL DH-DIA-ANO
+               DH-TEMPO-ATUAL DH-DIA-SEMANA
+           COMPUTE WS-DATA-ATUAL-NUM =
+               DH-ANO-ATUAL * 10000 + DH-MES-ATUAL * 100 + DH-DIA-ATUAL
+           PERFORM 011-VERIFICA-CONTROLE-DIARIO
+           PERFORM 003-LE-TARIFA-VIGENTE
+           PERFORM 008-ORDENA-E-ACUMULA-LOTE
+           IF WS-SOMA-LOTE > ZEROES
+               COMPUTE VALOR-1 = WS-SOMA-LOTE
+                   ON SIZE ERROR
+                       MOVE "ESTOURO NO TOTAL DO LOTE ADD01IN"
+                           TO WS-MSG-ERRO
+                       PERFORM 9999-TRATA-ERRO
+               END-COMPUTE
+           ELSE
+               MOVE 8 TO VALOR-1
+           END-IF
+           ADD WS-VALOR-ACRESCIMO TO VALOR-1 ROUNDED
            DISPLAY "VALOR-1 " VALOR-1
-           STOP RUN.  
\ No newline at end of file
+           PERFORM 002-GRAVA-AUDITORIA
+           PERFORM 010-GRAVA-INTERFACE
+           PERFORM 013-ATUALIZA-CONTROLE-DIARIO
+           GOBACK.
+
+       002-GRAVA-AUDITORIA.
+           MOVE "ADD01"          TO AUD-PROGRAMA
+           COMPUTE AUD-DATA-EXEC = DH-ANO-ATUAL * 10000
+               + DH-MES-ATUAL * 100 + DH-DIA-ATUAL
+           COMPUTE AUD-HORA-EXEC = DH-HORA-ATUAL * 1000000
+               + DH-MINUTO-ATUAL * 10000
+               + DH-SEGUNDO-ATUAL * 100 + DH-CENTESIMO-ATUAL
+           MOVE VALOR-1          TO AUD-RESULTADO
+           MOVE WS-COMPANY-CODE  TO AUD-COMPANY-CODE
+           MOVE WS-CURRENCY-CODE TO AUD-CURRENCY-CODE
+           MOVE SPACES           TO AUD-OPERADOR-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDITLOG = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-FS-AUDITLOG NOT = "00"
+               MOVE "FALHA AO ABRIR AUDITLOG" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE AUD-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+
+       010-GRAVA-INTERFACE.
+           MOVE "ADD01"          TO IF-PROGRAMA
+           MOVE AUD-DATA-EXEC    TO IF-DATA-EXEC
+           MOVE AUD-HORA-EXEC    TO IF-HORA-EXEC
+           MOVE VALOR-1          TO IF-VALOR-TOTAL
+           MOVE AUD-COMPANY-CODE  TO IF-COMPANY-CODE
+           MOVE AUD-CURRENCY-CODE TO IF-CURRENCY-CODE
+           OPEN EXTEND IFACE-FILE
+           IF WS-FS-IFACE = "35"
+               OPEN OUTPUT IFACE-FILE
+           END-IF
+           IF WS-FS-IFACE NOT = "00"
+               MOVE "FALHA AO ABRIR IFACETOT" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE IF-INTERFACE-REC
+           CLOSE IFACE-FILE.
+
+       003-LE-TARIFA-VIGENTE.
+           OPEN INPUT RATES-FILE
+           EVALUATE WS-FS-RATES
+               WHEN "00"
+                   PERFORM 004-LE-TARIFA UNTIL FIM-DE-TARIFAS
+                   CLOSE RATES-FILE
+               WHEN "35"
+                   DISPLAY "RATES01 NAO ENCONTRADO - USANDO ACRESCIMO "
+                       "PADRAO " WS-VALOR-ACRESCIMO
+               WHEN OTHER
+                   MOVE "FALHA AO ABRIR RATES01" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+           END-EVALUATE.
+
+       9999-TRATA-ERRO.
+           DISPLAY "*** ERRO FATAL EM " WS-NOME-PROGRAMA " - "
+               WS-MSG-ERRO
+           MOVE 12 TO RETURN-CODE
+           GOBACK.
+
+       004-LE-TARIFA.
+           READ RATES-FILE
+               AT END
+                   SET FIM-DE-TARIFAS TO TRUE
+               NOT AT END
+                   IF RATE-DATA-VIGENCIA NOT > WS-DATA-ATUAL-NUM
+                       MOVE RATE-VALOR-ACRESCIMO TO WS-VALOR-ACRESCIMO
+                   END-IF
+           END-READ.
+
+       008-ORDENA-E-ACUMULA-LOTE.
+           OPEN INPUT LOTE-IN-FILE
+           IF WS-FS-LOTE-IN = "00"
+               CLOSE LOTE-IN-FILE
+               SORT LOTE-SORT-WORK ON ASCENDING KEY LOTE-SRT-CHAVE
+                   USING LOTE-IN-FILE
+                   GIVING LOTE-ORD-FILE
+               OPEN INPUT LOTE-ORD-FILE
+               PERFORM 009-LE-LOTE UNTIL FIM-DE-LOTE
+               CLOSE LOTE-ORD-FILE
+           ELSE
+               IF WS-FS-LOTE-IN NOT = "35"
+                   MOVE "FALHA AO ABRIR ADD01IN" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF
+               DISPLAY "ADD01IN NAO ENCONTRADO - USANDO VALOR BASE "
+                   "PADRAO"
+           END-IF.
+
+       009-LE-LOTE.
+           READ LOTE-ORD-FILE
+               AT END
+                   SET FIM-DE-LOTE TO TRUE
+               NOT AT END
+                   ADD LOTE-ORD-VALOR TO WS-SOMA-LOTE
+                   IF WS-COMPANY-CODE = SPACES
+                       MOVE LOTE-ORD-COMPANY-CODE  TO WS-COMPANY-CODE
+                       MOVE LOTE-ORD-CURRENCY-CODE TO WS-CURRENCY-CODE
+                   END-IF
+           END-READ.
+
+       011-VERIFICA-CONTROLE-DIARIO.
+           OPEN INPUT CONTROLE-FILE
+           EVALUATE WS-FS-CTL
+               WHEN "00"
+                   READ CONTROLE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 014-CHECA-JA-EXECUTADO
+                   END-READ
+                   CLOSE CONTROLE-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "FALHA AO ABRIR CTLADD01" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+           END-EVALUATE.
+
+       014-CHECA-JA-EXECUTADO.
+           IF CT-ULTIMA-DATA = WS-DATA-ATUAL-NUM
+               PERFORM 012-VERIFICA-OVERRIDE
+               IF NOT OVERRIDE-ATIVO
+                   MOVE "ADD01 JA EXECUTADO HOJE - USE FORCEADD01"
+                       TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF
+           END-IF.
+
+       012-VERIFICA-OVERRIDE.
+           OPEN INPUT OVERRIDE-FILE
+           EVALUATE WS-FS-FORCE
+               WHEN "00"
+                   SET OVERRIDE-ATIVO TO TRUE
+                   CLOSE OVERRIDE-FILE
+                   CALL "CBL_DELETE_FILE" USING WS-OVERRIDE-NOME
+                       RETURNING WS-OVERRIDE-RC
+                   DISPLAY "FORCEADD01 PRESENTE - EXECUCAO FORCADA "
+                       "PELO OPERADOR"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       013-ATUALIZA-CONTROLE-DIARIO.
+           MOVE WS-DATA-ATUAL-NUM TO CT-ULTIMA-DATA
+           OPEN OUTPUT CONTROLE-FILE
+           WRITE CT-CONTROLE-REC
+           CLOSE CONTROLE-FILE.
