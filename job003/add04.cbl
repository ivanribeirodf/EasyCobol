@@ -1,20 +1,282 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD04.
        AUTHOR. IVAN RIBEIRO.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Acumuladores ampliados para PIC 9(4) e   *
+      *              checagem ON SIZE ERROR no ADD, para nao mais  *
+      *              truncar silenciosamente um estouro.           *
+      * 08/08/2026 - IR - Grava um registro no log de auditoria    *
+      *              AUDITLOG ao final da execucao, com o WS-Z.    *
+      * 08/08/2026 - IR - Data/hora de execucao agora vem do        *
+      *              servico comum DATASVC em vez de ACCEPT direto. *
+      * 08/08/2026 - IR - Paragrafo padrao 9999-TRATA-ERRO adotado   *
+      *              para qualquer status de arquivo inesperado.     *
+      * 08/08/2026 - IR - WS-Z deixa de vir so da soma de WS-X/WS-Y   *
+      *              e passa a ser a soma de um lote de valores do     *
+      *              arquivo ADD04IN, ordenado por chave antes da       *
+      *              acumulacao, para suportar volume. ADD04IN ausente   *
+      *              mantem o resultado de WS-X + WS-Y de sempre.         *
+      * 08/08/2026 - IR - Grava WS-Z tambem no arquivo de interface        *
+      *              IFACETOT, para consumo por sistemas a jusante.         *
+      * 08/08/2026 - IR - Registro de lote passa a trazer empresa/moeda     *
+      *              (LV-COMPANY-CODE/LV-CURRENCY-CODE); o job assume um     *
+      *              lote por empresa/moeda e grava a empresa/moeda do       *
+      *              primeiro registro do lote no AUDITLOG/IFACETOT.          *
+      * 08/08/2026 - IR - WS-A/WS-X/WS-Y/WS-Z deixam de ser PIC 9(4)          *
+      *              inteiro e passam a vir da picture financeira padrao      *
+      *              VALORFIN.CPY (com sinal e duas casas decimais), com      *
+      *              ROUNDED no ADD, para nao truncar mais os centavos que     *
+      *              ja vem do lote.                                           *
+      * 08/08/2026 - IR - Chamada a DATASVC movida para o inicio do job,      *
+      *              antes da soma, para a data de execucao ficar              *
+      *              disponivel para o controle de execucao unica por         *
+      *              dia descrito a seguir.                                    *
+      * 08/08/2026 - IR - Controle de execucao unica por dia: CTLADD04        *
+      *              guarda a data da ultima execucao que completou a         *
+      *              gravacao; uma segunda execucao no mesmo dia e             *
+      *              abortada, a menos que o arquivo FORCEADD04 esteja         *
+      *              presente (override explicito do operador).                *
+      * 08/08/2026 - IR - Override de execucao unica passa de FORCERUN        *
+      *              (nome compartilhado com CALC/ADD01/ADD02) para            *
+      *              FORCEADD04, exclusivo deste job, e e apagado apos o       *
+      *              uso para nao continuar liberando execucoes em dias        *
+      *              seguintes.                                                *
+      * 09/08/2026 - IR - MOVE do total do lote (WS-SOMA-LOTE, S9(09)V99)      *
+      *              para WS-Z (S9(7)V99) trocado por COMPUTE com ON SIZE      *
+      *              ERROR, para o mesmo estouro ja tratado na soma            *
+      *              WS-X+WS-Y->WS-Z tambem ser pego no caminho do lote,        *
+      *              em vez de truncar silenciosamente.                         *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-IN-FILE ASSIGN TO "ADD04IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE-IN.
+           SELECT LOTE-SORT-WORK ASSIGN TO "ADD04SRT".
+           SELECT LOTE-ORD-FILE ASSIGN TO "ADD04ORD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+           SELECT IFACE-FILE ASSIGN TO "IFACETOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IFACE.
+           SELECT CONTROLE-FILE ASSIGN TO "CTLADD04"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTL.
+           SELECT OVERRIDE-FILE ASSIGN TO "FORCEADD04"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FORCE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-IN-FILE.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-IN-REC
+                         LV-CHAVE          BY LOTE-IN-CHAVE
+                         LV-VALOR          BY LOTE-IN-VALOR
+                         LV-COMPANY-CODE   BY LOTE-IN-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-IN-CURRENCY-CODE.
+       SD  LOTE-SORT-WORK.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-SRT-REC
+                         LV-CHAVE          BY LOTE-SRT-CHAVE
+                         LV-VALOR          BY LOTE-SRT-VALOR
+                         LV-COMPANY-CODE   BY LOTE-SRT-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-SRT-CURRENCY-CODE.
+       FD  LOTE-ORD-FILE.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-ORD-REC
+                         LV-CHAVE          BY LOTE-ORD-CHAVE
+                         LV-VALOR          BY LOTE-ORD-VALOR
+                         LV-COMPANY-CODE   BY LOTE-ORD-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-ORD-CURRENCY-CODE.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+       FD  IFACE-FILE.
+           COPY INTERFACE.
+       FD  CONTROLE-FILE.
+           COPY CTLDIARIO.
+       FD  OVERRIDE-FILE.
+       01  OVERRIDE-REC              PIC X(01).
        WORKING-STORAGE SECTION.
+           COPY DATETIME.
+
+       01  WS-FS-AUDITLOG        PIC X(02).
+       01  WS-FS-IFACE           PIC X(02).
+       01  WS-FS-LOTE-IN         PIC X(02).
+       01  WS-FS-CTL             PIC X(02).
+       01  WS-FS-FORCE           PIC X(02).
+       01  WS-OVERRIDE-NOME      PIC X(20) VALUE "FORCEADD04".
+       01  WS-OVERRIDE-RC        PIC 9(04) COMP-5.
+       01  WS-OVERRIDE-FLAG      PIC X(01) VALUE "N".
+           88 OVERRIDE-ATIVO     VALUE "S".
+       01  WS-DATA-ATUAL-NUM     PIC 9(08).
+
+       01  WS-EOF-LOTE           PIC X(01) VALUE "N".
+           88 FIM-DE-LOTE        VALUE "S".
+       01  WS-SOMA-LOTE          PIC S9(09)V99 VALUE ZEROES.
+       01  WS-COMPANY-CODE       PIC X(03) VALUE SPACES.
+       01  WS-CURRENCY-CODE      PIC X(03) VALUE SPACES.
+
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY WS-A.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY WS-X.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY WS-Y.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY WS-Z.
+
+       01  WS-NOME-PROGRAMA      PIC X(08) VALUE "ADD04".
+       01  WS-MSG-ERRO           PIC X(60) VALUE SPACES.
 
-       01  WS-ACUMULADORES.
-           05  WS-A    PIC 9(2).
-           05  WS-X    PIC 9(2).
-           05  WS-Y    PIC 9(2).
-           05  WS-Z    PIC 9(2).
-           
        PROCEDURE DIVISION.
+           CALL "DATASVC" USING DH-DATA-ATUAL DH-DIA-ANO
+               DH-TEMPO-ATUAL DH-DIA-SEMANA.
+           COMPUTE WS-DATA-ATUAL-NUM = DH-ANO-ATUAL * 10000
+               + DH-MES-ATUAL * 100 + DH-DIA-ATUAL.
+           PERFORM 005-VERIFICA-CONTROLE-DIARIO.
            SET WS-X TO 10.
            SET WS-Y TO 25.
-           ADD WS-X WS-Y TO WS-A GIVING WS-Z.
+           ADD WS-X WS-Y TO WS-A GIVING WS-Z ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "*** ESTOURO NO ACUMULADOR WS-Z ***"
+           END-ADD.
+           PERFORM 002-ORDENA-E-ACUMULA-LOTE.
+           IF WS-SOMA-LOTE > ZEROES
+               COMPUTE WS-Z = WS-SOMA-LOTE
+                   ON SIZE ERROR
+                       MOVE "ESTOURO NO TOTAL DO LOTE ADD04IN"
+                           TO WS-MSG-ERRO
+                       PERFORM 9999-TRATA-ERRO
+               END-COMPUTE
+           END-IF.
            DISPLAY "A      = " WS-A.
            DISPLAY "X = Y  = " WS-Z.
-       STOP RUN.
\ No newline at end of file
+           PERFORM 001-GRAVA-AUDITORIA.
+           PERFORM 004-GRAVA-INTERFACE.
+           PERFORM 008-ATUALIZA-CONTROLE-DIARIO.
+       GOBACK.
+
+       001-GRAVA-AUDITORIA.
+           MOVE "ADD04"          TO AUD-PROGRAMA
+           MOVE WS-DATA-ATUAL-NUM TO AUD-DATA-EXEC
+           COMPUTE AUD-HORA-EXEC = DH-HORA-ATUAL * 1000000
+               + DH-MINUTO-ATUAL * 10000
+               + DH-SEGUNDO-ATUAL * 100 + DH-CENTESIMO-ATUAL
+           MOVE WS-Z             TO AUD-RESULTADO
+           MOVE WS-COMPANY-CODE  TO AUD-COMPANY-CODE
+           MOVE WS-CURRENCY-CODE TO AUD-CURRENCY-CODE
+           MOVE SPACES           TO AUD-OPERADOR-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDITLOG = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-FS-AUDITLOG NOT = "00"
+               MOVE "FALHA AO ABRIR AUDITLOG" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE AUD-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+
+       004-GRAVA-INTERFACE.
+           MOVE "ADD04"          TO IF-PROGRAMA
+           MOVE AUD-DATA-EXEC    TO IF-DATA-EXEC
+           MOVE AUD-HORA-EXEC    TO IF-HORA-EXEC
+           MOVE WS-Z             TO IF-VALOR-TOTAL
+           MOVE AUD-COMPANY-CODE  TO IF-COMPANY-CODE
+           MOVE AUD-CURRENCY-CODE TO IF-CURRENCY-CODE
+           OPEN EXTEND IFACE-FILE
+           IF WS-FS-IFACE = "35"
+               OPEN OUTPUT IFACE-FILE
+           END-IF
+           IF WS-FS-IFACE NOT = "00"
+               MOVE "FALHA AO ABRIR IFACETOT" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE IF-INTERFACE-REC
+           CLOSE IFACE-FILE.
+
+       9999-TRATA-ERRO.
+           DISPLAY "*** ERRO FATAL EM " WS-NOME-PROGRAMA " - "
+               WS-MSG-ERRO
+           MOVE 12 TO RETURN-CODE
+           GOBACK.
+
+       002-ORDENA-E-ACUMULA-LOTE.
+           OPEN INPUT LOTE-IN-FILE
+           IF WS-FS-LOTE-IN = "00"
+               CLOSE LOTE-IN-FILE
+               SORT LOTE-SORT-WORK ON ASCENDING KEY LOTE-SRT-CHAVE
+                   USING LOTE-IN-FILE
+                   GIVING LOTE-ORD-FILE
+               OPEN INPUT LOTE-ORD-FILE
+               PERFORM 003-LE-LOTE UNTIL FIM-DE-LOTE
+               CLOSE LOTE-ORD-FILE
+           ELSE
+               IF WS-FS-LOTE-IN NOT = "35"
+                   MOVE "FALHA AO ABRIR ADD04IN" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF
+               DISPLAY "ADD04IN NAO ENCONTRADO - USANDO VALOR BASE "
+                   "PADRAO"
+           END-IF.
+
+       003-LE-LOTE.
+           READ LOTE-ORD-FILE
+               AT END
+                   SET FIM-DE-LOTE TO TRUE
+               NOT AT END
+                   ADD LOTE-ORD-VALOR TO WS-SOMA-LOTE
+                   IF WS-COMPANY-CODE = SPACES
+                       MOVE LOTE-ORD-COMPANY-CODE  TO WS-COMPANY-CODE
+                       MOVE LOTE-ORD-CURRENCY-CODE TO WS-CURRENCY-CODE
+                   END-IF
+           END-READ.
+
+       005-VERIFICA-CONTROLE-DIARIO.
+           OPEN INPUT CONTROLE-FILE
+           EVALUATE WS-FS-CTL
+               WHEN "00"
+                   READ CONTROLE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 009-CHECA-JA-EXECUTADO
+                   END-READ
+                   CLOSE CONTROLE-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "FALHA AO ABRIR CTLADD04" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+           END-EVALUATE.
+
+       009-CHECA-JA-EXECUTADO.
+           IF CT-ULTIMA-DATA = WS-DATA-ATUAL-NUM
+               PERFORM 006-VERIFICA-OVERRIDE
+               IF NOT OVERRIDE-ATIVO
+                   MOVE "ADD04 JA EXECUTADO HOJE - USE FORCEADD04"
+                       TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF
+           END-IF.
+
+       006-VERIFICA-OVERRIDE.
+           OPEN INPUT OVERRIDE-FILE
+           EVALUATE WS-FS-FORCE
+               WHEN "00"
+                   SET OVERRIDE-ATIVO TO TRUE
+                   CLOSE OVERRIDE-FILE
+                   CALL "CBL_DELETE_FILE" USING WS-OVERRIDE-NOME
+                       RETURNING WS-OVERRIDE-RC
+                   DISPLAY "FORCEADD04 PRESENTE - EXECUCAO FORCADA "
+                       "PELO OPERADOR"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       008-ATUALIZA-CONTROLE-DIARIO.
+           MOVE WS-DATA-ATUAL-NUM TO CT-ULTIMA-DATA
+           OPEN OUTPUT CONTROLE-FILE
+           WRITE CT-CONTROLE-REC
+           CLOSE CONTROLE-FILE.
