@@ -1,31 +1,374 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD02.
        AUTHOR. IVAN RIBEIRO.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Grava um registro no log de auditoria    *
+      *              AUDITLOG ao final da execucao, com o VALOR-3. *
+      * 08/08/2026 - IR - Data/hora de execucao agora vem do        *
+      *              servico comum DATASVC em vez de ACCEPT direto. *
+      * 08/08/2026 - IR - Paragrafo padrao 9999-TRATA-ERRO adotado   *
+      *              para qualquer status de arquivo inesperado.     *
+      * 08/08/2026 - IR - Checkpoint/restart: cada um dos dois       *
+      *              passos de soma grava seu progresso no arquivo    *
+      *              CKPT02; se o job for reiniciado apos uma queda    *
+      *              antes de terminar, os passos ja concluidos sao    *
+      *              pulados e os valores retomados do checkpoint      *
+      *              em vez de recomecar a soma do zero.               *
+      * 08/08/2026 - IR - Passo 1 deixa de somar dois literais e       *
+      *              passa a somar um lote de valores do arquivo        *
+      *              ADD02IN, ordenado por chave antes da acumulacao,    *
+      *              para suportar volume. ADD02IN ausente mantem o      *
+      *              VALOR-1 literal de 7 de sempre. O passo 2 continua   *
+      *              sendo a soma de demonstracao de sempre, pois nao     *
+      *              depende do lote de entrada do passo 1.                *
+      * 08/08/2026 - IR - Grava VALOR-3 tambem no arquivo de interface     *
+      *              IFACETOT, para consumo por sistemas a jusante.         *
+      * 08/08/2026 - IR - Registro de lote do passo 1 passa a trazer        *
+      *              empresa/moeda (LV-COMPANY-CODE/LV-CURRENCY-CODE); o     *
+      *              job assume um lote por empresa/moeda e grava a          *
+      *              empresa/moeda do primeiro registro do lote no            *
+      *              AUDITLOG/IFACETOT.                                       *
+      * 08/08/2026 - IR - VALOR-1/2/3 e os campos do checkpoint deixam de     *
+      *              ser PIC 9(9) inteiro e passam a vir da picture           *
+      *              financeira padrao VALORFIN.CPY (com sinal e duas         *
+      *              casas decimais), com ROUNDED nos ADD, para o             *
+      *              checkpoint/restart nao perder mais os centavos.          *
+      * 08/08/2026 - IR - Chamada a DATASVC movida para o inicio do job,      *
+      *              antes dos passos de soma, para a data de execucao        *
+      *              ficar disponivel para o controle de execucao unica       *
+      *              por dia descrito a seguir.                                *
+      * 08/08/2026 - IR - Controle de execucao unica por dia: CTLADD02        *
+      *              guarda a data da ultima execucao que completou a         *
+      *              gravacao; uma segunda execucao no mesmo dia e             *
+      *              abortada, a menos que o arquivo FORCEADD02 esteja         *
+      *              presente (override explicito do operador).                *
+      * 08/08/2026 - IR - Override de execucao unica passa de FORCERUN        *
+      *              (nome compartilhado com CALC/ADD01/ADD04) para            *
+      *              FORCEADD02, exclusivo deste job, e e apagado apos o       *
+      *              uso para nao continuar liberando execucoes em dias        *
+      *              seguintes.                                                *
+      * 08/08/2026 - IR - 005-LE-CHECKPOINT passa a distinguir status 35      *
+      *              (CKPT02 ainda nao existe) de qualquer outro status de     *
+      *              abertura, que agora vai para 9999-TRATA-ERRO como nos     *
+      *              demais paragrafos deste job, em vez de tratar todo        *
+      *              status diferente de 00 como "sem checkpoint ainda".       *
+      * 09/08/2026 - IR - MOVE do total do lote (WS-SOMA-LOTE, S9(09)V99)     *
+      *              para VALOR-1 (S9(7)V99) no passo 1 trocado por COMPUTE   *
+      *              com ON SIZE ERROR, para um lote cujo total estoure a     *
+      *              picture de VALOR-1 ser rejeitado por 9999-TRATA-ERRO     *
+      *              em vez de truncar silenciosamente antes de gravar o      *
+      *              checkpoint.                                               *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPT02"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+           SELECT LOTE-IN-FILE ASSIGN TO "ADD02IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE-IN.
+           SELECT LOTE-SORT-WORK ASSIGN TO "ADD02SRT".
+           SELECT LOTE-ORD-FILE ASSIGN TO "ADD02ORD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+           SELECT IFACE-FILE ASSIGN TO "IFACETOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IFACE.
+           SELECT CONTROLE-FILE ASSIGN TO "CTLADD02"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTL.
+           SELECT OVERRIDE-FILE ASSIGN TO "FORCEADD02"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FORCE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           05 CKPT-ULTIMO-PASSO   PIC 9(02).
+           05 CKPT-VALOR-1        PIC S9(7)V99.
+           05 CKPT-VALOR-2        PIC S9(7)V99.
+           05 CKPT-VALOR-3        PIC S9(7)V99.
+       FD  LOTE-IN-FILE.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-IN-REC
+                         LV-CHAVE          BY LOTE-IN-CHAVE
+                         LV-VALOR          BY LOTE-IN-VALOR
+                         LV-COMPANY-CODE   BY LOTE-IN-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-IN-CURRENCY-CODE.
+       SD  LOTE-SORT-WORK.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-SRT-REC
+                         LV-CHAVE          BY LOTE-SRT-CHAVE
+                         LV-VALOR          BY LOTE-SRT-VALOR
+                         LV-COMPANY-CODE   BY LOTE-SRT-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-SRT-CURRENCY-CODE.
+       FD  LOTE-ORD-FILE.
+           COPY LOTEVALOR
+               REPLACING LV-REGISTRO       BY LOTE-ORD-REC
+                         LV-CHAVE          BY LOTE-ORD-CHAVE
+                         LV-VALOR          BY LOTE-ORD-VALOR
+                         LV-COMPANY-CODE   BY LOTE-ORD-COMPANY-CODE
+                         LV-CURRENCY-CODE  BY LOTE-ORD-CURRENCY-CODE.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+       FD  IFACE-FILE.
+           COPY INTERFACE.
+       FD  CONTROLE-FILE.
+           COPY CTLDIARIO.
+       FD  OVERRIDE-FILE.
+       01  OVERRIDE-REC              PIC X(01).
        WORKING-STORAGE SECTION.
+           COPY DATETIME.
 
-       01  WS-AUXILIARES.
-           05  VALOR-1         PIC 9(9)    VALUE ZEROES.
-           05  VALOR-2         PIC 9(9)    VALUE ZEROES.
-           05  VALOR-3         PIC 9(9)    VALUE ZEROES.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY VALOR-1.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY VALOR-2.
+           COPY VALORFIN REPLACING FN-VALOR-PADRAO BY VALOR-3.
+
+       01  WS-FS-AUDITLOG       PIC X(02).
+       01  WS-FS-IFACE          PIC X(02).
+       01  WS-FS-CKPT           PIC X(02).
+       01  WS-FS-LOTE-IN        PIC X(02).
+       01  WS-FS-CTL            PIC X(02).
+       01  WS-FS-FORCE          PIC X(02).
+       01  WS-OVERRIDE-NOME     PIC X(20) VALUE "FORCEADD02".
+       01  WS-OVERRIDE-RC       PIC 9(04) COMP-5.
+       01  WS-OVERRIDE-FLAG     PIC X(01) VALUE "N".
+           88 OVERRIDE-ATIVO    VALUE "S".
+       01  WS-DATA-ATUAL-NUM    PIC 9(08).
+       01  WS-ULTIMO-PASSO      PIC 9(02) VALUE ZEROES.
+
+       01  WS-EOF-LOTE          PIC X(01) VALUE "N".
+           88 FIM-DE-LOTE       VALUE "S".
+       01  WS-SOMA-LOTE         PIC S9(09)V99 VALUE ZEROES.
+       01  WS-COMPANY-CODE      PIC X(03) VALUE SPACES.
+       01  WS-CURRENCY-CODE     PIC X(03) VALUE SPACES.
+
+       01  WS-NOME-PROGRAMA     PIC X(08) VALUE "ADD02".
+       01  WS-MSG-ERRO          PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
        001-INICIO.
-           MOVE 7      TO VALOR-1
+           CALL "DATASVC" USING DH-DATA-ATUAL DH-DIA-ANO
+               DH-TEMPO-ATUAL DH-DIA-SEMANA
+           COMPUTE WS-DATA-ATUAL-NUM = DH-ANO-ATUAL * 10000
+               + DH-MES-ATUAL * 100 + DH-DIA-ATUAL
+           PERFORM 012-VERIFICA-CONTROLE-DIARIO
+           PERFORM 005-LE-CHECKPOINT
+           IF WS-ULTIMO-PASSO < 1
+               PERFORM 010-PASSO-1
+           ELSE
+               DISPLAY "PASSO 1 JA CONCLUIDO - RETOMANDO DO CHECKPOINT"
+           END-IF
+           IF WS-ULTIMO-PASSO < 2
+               PERFORM 020-PASSO-2
+           ELSE
+               DISPLAY "PASSO 2 JA CONCLUIDO - RETOMANDO DO CHECKPOINT"
+           END-IF
+
+           PERFORM 002-GRAVA-AUDITORIA
+           PERFORM 011-GRAVA-INTERFACE
+           PERFORM 006-REINICIA-CHECKPOINT
+           PERFORM 015-ATUALIZA-CONTROLE-DIARIO
+           GOBACK.
+
+       010-PASSO-1.
+           PERFORM 008-ORDENA-E-ACUMULA-LOTE
+           IF WS-SOMA-LOTE > ZEROES
+               COMPUTE VALOR-1 = WS-SOMA-LOTE
+                   ON SIZE ERROR
+                       MOVE "ESTOURO NO TOTAL DO LOTE ADD02IN"
+                           TO WS-MSG-ERRO
+                       PERFORM 9999-TRATA-ERRO
+               END-COMPUTE
+           ELSE
+               MOVE 7 TO VALOR-1
+           END-IF
            MOVE 8      TO VALOR-2
-           ADD VALOR-1 TO VALOR-2
+           ADD VALOR-1 TO VALOR-2 ROUNDED
 
            DISPLAY "VALOR-1 " VALOR-1
            DISPLAY "VALOR-2 " VALOR-2
 
+           MOVE 1 TO WS-ULTIMO-PASSO
+           PERFORM 007-GRAVA-CHECKPOINT.
+
+       020-PASSO-2.
            MOVE 30 TO VALOR-1
            MOVE 20 TO VALOR-2
            MOVE 40 TO VALOR-3
-           ADD 60 VALOR-1 VALOR-2 GIVING VALOR-3
+           ADD 60 VALOR-1 VALOR-2 GIVING VALOR-3 ROUNDED
 
            DISPLAY "VALOR-1 " VALOR-1
            DISPLAY "VALOR-2 " VALOR-2
            DISPLAY "VALOR-3 " VALOR-3
 
-           STOP RUN.     
\ No newline at end of file
+           MOVE 2 TO WS-ULTIMO-PASSO
+           PERFORM 007-GRAVA-CHECKPOINT.
+
+       005-LE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           EVALUATE WS-FS-CKPT
+               WHEN "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 0 TO WS-ULTIMO-PASSO
+                       NOT AT END
+                           MOVE CKPT-ULTIMO-PASSO TO WS-ULTIMO-PASSO
+                           MOVE CKPT-VALOR-1      TO VALOR-1
+                           MOVE CKPT-VALOR-2      TO VALOR-2
+                           MOVE CKPT-VALOR-3      TO VALOR-3
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               WHEN "35"
+                   MOVE 0 TO WS-ULTIMO-PASSO
+               WHEN OTHER
+                   MOVE "FALHA AO ABRIR CKPT02" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+           END-EVALUATE.
+
+       006-REINICIA-CHECKPOINT.
+           MOVE 0 TO CKPT-ULTIMO-PASSO
+           MOVE 0 TO CKPT-VALOR-1
+           MOVE 0 TO CKPT-VALOR-2
+           MOVE 0 TO CKPT-VALOR-3
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       007-GRAVA-CHECKPOINT.
+           MOVE WS-ULTIMO-PASSO TO CKPT-ULTIMO-PASSO
+           MOVE VALOR-1         TO CKPT-VALOR-1
+           MOVE VALOR-2         TO CKPT-VALOR-2
+           MOVE VALOR-3         TO CKPT-VALOR-3
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       002-GRAVA-AUDITORIA.
+           MOVE "ADD02"          TO AUD-PROGRAMA
+           MOVE WS-DATA-ATUAL-NUM TO AUD-DATA-EXEC
+           COMPUTE AUD-HORA-EXEC = DH-HORA-ATUAL * 1000000
+               + DH-MINUTO-ATUAL * 10000
+               + DH-SEGUNDO-ATUAL * 100 + DH-CENTESIMO-ATUAL
+           MOVE VALOR-3          TO AUD-RESULTADO
+           MOVE WS-COMPANY-CODE  TO AUD-COMPANY-CODE
+           MOVE WS-CURRENCY-CODE TO AUD-CURRENCY-CODE
+           MOVE SPACES           TO AUD-OPERADOR-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDITLOG = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-FS-AUDITLOG NOT = "00"
+               MOVE "FALHA AO ABRIR AUDITLOG" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE AUD-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+
+       011-GRAVA-INTERFACE.
+           MOVE "ADD02"          TO IF-PROGRAMA
+           MOVE AUD-DATA-EXEC    TO IF-DATA-EXEC
+           MOVE AUD-HORA-EXEC    TO IF-HORA-EXEC
+           MOVE VALOR-3          TO IF-VALOR-TOTAL
+           MOVE AUD-COMPANY-CODE  TO IF-COMPANY-CODE
+           MOVE AUD-CURRENCY-CODE TO IF-CURRENCY-CODE
+           OPEN EXTEND IFACE-FILE
+           IF WS-FS-IFACE = "35"
+               OPEN OUTPUT IFACE-FILE
+           END-IF
+           IF WS-FS-IFACE NOT = "00"
+               MOVE "FALHA AO ABRIR IFACETOT" TO WS-MSG-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF
+           WRITE IF-INTERFACE-REC
+           CLOSE IFACE-FILE.
+
+       9999-TRATA-ERRO.
+           DISPLAY "*** ERRO FATAL EM " WS-NOME-PROGRAMA " - "
+               WS-MSG-ERRO
+           MOVE 12 TO RETURN-CODE
+           GOBACK.
+
+       008-ORDENA-E-ACUMULA-LOTE.
+           OPEN INPUT LOTE-IN-FILE
+           IF WS-FS-LOTE-IN = "00"
+               CLOSE LOTE-IN-FILE
+               SORT LOTE-SORT-WORK ON ASCENDING KEY LOTE-SRT-CHAVE
+                   USING LOTE-IN-FILE
+                   GIVING LOTE-ORD-FILE
+               OPEN INPUT LOTE-ORD-FILE
+               PERFORM 009-LE-LOTE UNTIL FIM-DE-LOTE
+               CLOSE LOTE-ORD-FILE
+           ELSE
+               IF WS-FS-LOTE-IN NOT = "35"
+                   MOVE "FALHA AO ABRIR ADD02IN" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF
+               DISPLAY "ADD02IN NAO ENCONTRADO - USANDO VALOR BASE "
+                   "PADRAO"
+           END-IF.
+
+       009-LE-LOTE.
+           READ LOTE-ORD-FILE
+               AT END
+                   SET FIM-DE-LOTE TO TRUE
+               NOT AT END
+                   ADD LOTE-ORD-VALOR TO WS-SOMA-LOTE
+                   IF WS-COMPANY-CODE = SPACES
+                       MOVE LOTE-ORD-COMPANY-CODE  TO WS-COMPANY-CODE
+                       MOVE LOTE-ORD-CURRENCY-CODE TO WS-CURRENCY-CODE
+                   END-IF
+           END-READ.
+
+       012-VERIFICA-CONTROLE-DIARIO.
+           OPEN INPUT CONTROLE-FILE
+           EVALUATE WS-FS-CTL
+               WHEN "00"
+                   READ CONTROLE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 016-CHECA-JA-EXECUTADO
+                   END-READ
+                   CLOSE CONTROLE-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "FALHA AO ABRIR CTLADD02" TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+           END-EVALUATE.
+
+       016-CHECA-JA-EXECUTADO.
+           IF CT-ULTIMA-DATA = WS-DATA-ATUAL-NUM
+               PERFORM 013-VERIFICA-OVERRIDE
+               IF NOT OVERRIDE-ATIVO
+                   MOVE "ADD02 JA EXECUTADO HOJE - USE FORCEADD02"
+                       TO WS-MSG-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF
+           END-IF.
+
+       013-VERIFICA-OVERRIDE.
+           OPEN INPUT OVERRIDE-FILE
+           EVALUATE WS-FS-FORCE
+               WHEN "00"
+                   SET OVERRIDE-ATIVO TO TRUE
+                   CLOSE OVERRIDE-FILE
+                   CALL "CBL_DELETE_FILE" USING WS-OVERRIDE-NOME
+                       RETURNING WS-OVERRIDE-RC
+                   DISPLAY "FORCEADD02 PRESENTE - EXECUCAO FORCADA "
+                       "PELO OPERADOR"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       015-ATUALIZA-CONTROLE-DIARIO.
+           MOVE WS-DATA-ATUAL-NUM TO CT-ULTIMA-DATA
+           OPEN OUTPUT CONTROLE-FILE
+           WRITE CT-CONTROLE-REC
+           CLOSE CONTROLE-FILE.
