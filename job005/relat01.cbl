@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELAT01.
+       AUTHOR. IVAN RIBEIRO.
+       DATE-WRITTEN. 08/08/2026.
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * 08/08/2026 - IR - Programa novo: relatorio de fechamento   *
+      *              do dia, lendo o AUDITLOG gravado por CALC,     *
+      *              ACCEPT, ACCEPT2, ADD01, ADD02 e ADD04 e         *
+      *              totalizando quantidade de execucoes e valor     *
+      *              acumulado por programa, em vez de cada job      *
+      *              ficar so no DISPLAY isolado da sua propria      *
+      *              execucao.                                       *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+           SELECT RELAT-OUT-FILE ASSIGN TO "EODSUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+       FD  RELAT-OUT-FILE.
+       01  RELAT-LINHA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-AUDITLOG            PIC X(02).
+       01  WS-EOF-AUDITLOG           PIC X(01) VALUE "N".
+           88 FIM-DE-AUDITORIA       VALUE "S".
+
+       01  WS-TOTAIS-CALC.
+           05 WS-CALC-QTDE           PIC 9(07) VALUE ZEROES.
+           05 WS-CALC-TOTAL          PIC S9(09)V99 VALUE ZEROES.
+       01  WS-TOTAIS-ACCEPT.
+           05 WS-ACCEPT-QTDE         PIC 9(07) VALUE ZEROES.
+           05 WS-ACCEPT-TOTAL        PIC S9(09)V99 VALUE ZEROES.
+       01  WS-TOTAIS-ACCEPT2.
+           05 WS-ACCEPT2-QTDE        PIC 9(07) VALUE ZEROES.
+           05 WS-ACCEPT2-TOTAL       PIC S9(09)V99 VALUE ZEROES.
+       01  WS-TOTAIS-ADD01.
+           05 WS-ADD01-QTDE          PIC 9(07) VALUE ZEROES.
+           05 WS-ADD01-TOTAL         PIC S9(09)V99 VALUE ZEROES.
+       01  WS-TOTAIS-ADD02.
+           05 WS-ADD02-QTDE          PIC 9(07) VALUE ZEROES.
+           05 WS-ADD02-TOTAL         PIC S9(09)V99 VALUE ZEROES.
+       01  WS-TOTAIS-ADD04.
+           05 WS-ADD04-QTDE          PIC 9(07) VALUE ZEROES.
+           05 WS-ADD04-TOTAL         PIC S9(09)V99 VALUE ZEROES.
+
+       01  WS-QTDE-DESCONHECIDA      PIC 9(07) VALUE ZEROES.
+
+       01  WS-LINHA-DETALHE.
+           05 WS-LIN-PROGRAMA        PIC X(08).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 WS-LIN-QTDE            PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 WS-LIN-TOTAL           PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       001-INICIO.
+           OPEN INPUT  AUDIT-LOG-FILE
+           OPEN OUTPUT RELAT-OUT-FILE
+           IF WS-FS-AUDITLOG = "35"
+               DISPLAY "AUDITLOG NAO ENCONTRADO - NADA A RESUMIR"
+           ELSE
+               PERFORM 002-PROCESSA-AUDITORIA UNTIL FIM-DE-AUDITORIA
+               CLOSE AUDIT-LOG-FILE
+           END-IF
+           PERFORM 003-IMPRIME-RESUMO
+           CLOSE RELAT-OUT-FILE
+           GOBACK.
+
+       002-PROCESSA-AUDITORIA.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET FIM-DE-AUDITORIA TO TRUE
+               NOT AT END
+                   EVALUATE AUD-PROGRAMA
+                       WHEN "CALC"
+                           ADD 1 TO WS-CALC-QTDE
+                           ADD AUD-RESULTADO TO WS-CALC-TOTAL
+                       WHEN "ACCEPT"
+                           ADD 1 TO WS-ACCEPT-QTDE
+                           ADD AUD-RESULTADO TO WS-ACCEPT-TOTAL
+                       WHEN "ACCEPT2"
+                           ADD 1 TO WS-ACCEPT2-QTDE
+                           ADD AUD-RESULTADO TO WS-ACCEPT2-TOTAL
+                       WHEN "ADD01"
+                           ADD 1 TO WS-ADD01-QTDE
+                           ADD AUD-RESULTADO TO WS-ADD01-TOTAL
+                       WHEN "ADD02"
+                           ADD 1 TO WS-ADD02-QTDE
+                           ADD AUD-RESULTADO TO WS-ADD02-TOTAL
+                       WHEN "ADD04"
+                           ADD 1 TO WS-ADD04-QTDE
+                           ADD AUD-RESULTADO TO WS-ADD04-TOTAL
+                       WHEN OTHER
+                           ADD 1 TO WS-QTDE-DESCONHECIDA
+                   END-EVALUATE
+           END-READ.
+
+       003-IMPRIME-RESUMO.
+           MOVE "RESUMO DE FECHAMENTO DO DIA - AUDITLOG" TO RELAT-LINHA
+           WRITE RELAT-LINHA
+           MOVE SPACES TO RELAT-LINHA
+           WRITE RELAT-LINHA
+
+           MOVE "CALC"    TO WS-LIN-PROGRAMA
+           MOVE WS-CALC-QTDE  TO WS-LIN-QTDE
+           MOVE WS-CALC-TOTAL TO WS-LIN-TOTAL
+           MOVE WS-LINHA-DETALHE TO RELAT-LINHA
+           WRITE RELAT-LINHA
+
+           MOVE "ACCEPT"  TO WS-LIN-PROGRAMA
+           MOVE WS-ACCEPT-QTDE  TO WS-LIN-QTDE
+           MOVE WS-ACCEPT-TOTAL TO WS-LIN-TOTAL
+           MOVE WS-LINHA-DETALHE TO RELAT-LINHA
+           WRITE RELAT-LINHA
+
+           MOVE "ACCEPT2" TO WS-LIN-PROGRAMA
+           MOVE WS-ACCEPT2-QTDE  TO WS-LIN-QTDE
+           MOVE WS-ACCEPT2-TOTAL TO WS-LIN-TOTAL
+           MOVE WS-LINHA-DETALHE TO RELAT-LINHA
+           WRITE RELAT-LINHA
+
+           MOVE "ADD01"   TO WS-LIN-PROGRAMA
+           MOVE WS-ADD01-QTDE  TO WS-LIN-QTDE
+           MOVE WS-ADD01-TOTAL TO WS-LIN-TOTAL
+           MOVE WS-LINHA-DETALHE TO RELAT-LINHA
+           WRITE RELAT-LINHA
+
+           MOVE "ADD02"   TO WS-LIN-PROGRAMA
+           MOVE WS-ADD02-QTDE  TO WS-LIN-QTDE
+           MOVE WS-ADD02-TOTAL TO WS-LIN-TOTAL
+           MOVE WS-LINHA-DETALHE TO RELAT-LINHA
+           WRITE RELAT-LINHA
+
+           MOVE "ADD04"   TO WS-LIN-PROGRAMA
+           MOVE WS-ADD04-QTDE  TO WS-LIN-QTDE
+           MOVE WS-ADD04-TOTAL TO WS-LIN-TOTAL
+           MOVE WS-LINHA-DETALHE TO RELAT-LINHA
+           WRITE RELAT-LINHA
+
+           DISPLAY "RESUMO DE FECHAMENTO GRAVADO EM EODSUM"
+           DISPLAY "REGISTROS DE AUDITORIA NAO RECONHECIDOS: "
+               WS-QTDE-DESCONHECIDA.
